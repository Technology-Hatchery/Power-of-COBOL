@@ -1,4 +1,8 @@
 *> Listing 02-03
+*> Started out as a plain "hello world" that declared payMaster
+*> in file-control but never opened it. Now it is a small listing
+*> program over pay001, since this is the one program in the suite
+*> that already had the SELECT wired up for it.
 identification division.
 program-id. hello.
 environment division.
@@ -9,7 +13,39 @@ special-names.
     decimal-point is comma.
 input-output section.
 file-control.
-    select payMaster assign to 'pay001'.
+    select payMaster assign to 'pay001'
+        file status is W90-pay-status.
+data division.
+file section.
+fd  payMaster
+    label records are standard.
+01  pay-record          pic X(75).
+working-storage section.
+01  W10-switches.
+    05  W10-eof-sw          pic X value "N".
+        88  W10-eof                 value "Y".
+01  W20-rec-count           pic 9(5) comp value 0.
+01  W90-pay-status          pic XX.
+    88  W90-pay-ok              value "00".
 procedure division.
-display "Chapter 2, Program 3.",
-stop run.
+A100-start.
+    display "Chapter 2, Program 3."
+    open input payMaster
+    if not W90-pay-ok
+        display "hello: unable to open pay001, status " W90-pay-status
+        goback
+    end-if
+    display "Pay Master Listing (pay001)"
+    perform Z100-read-file
+    perform until W10-eof
+        add 1 to W20-rec-count
+        display W20-rec-count " " pay-record
+        perform Z100-read-file
+    end-perform
+    display "Total records listed: " W20-rec-count
+    close payMaster
+    goback.
+Z100-read-file.
+    read payMaster
+        at end move "Y" to W10-eof-sw
+    end-read.
