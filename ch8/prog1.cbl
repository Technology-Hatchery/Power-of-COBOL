@@ -0,0 +1,175 @@
+*> Leave Management - post a leave request.
+*> Reads leave001 (the leave request history), accepts a new
+*> emp-id/start-date/end-date request, computes the days taken
+*> and rejects the request if it overlaps a leave period already
+*> on file for that employee, then appends it to leave001.
+*> Also keeps a running accrual balance per employee in leaveacc
+*> (leave-bal-rec.cpy) - a first-time employee starts from a
+*> standard annual accrual, every posted request eats into the
+*> balance, and a request that would take the balance negative is
+*> rejected as an over-request instead of being posted.
+identification division.
+program-id. leavpost.
+environment division.
+input-output section.
+file-control.
+	select leave-file assign to "leave001"
+		file status is W90-leave-status.
+	select leave-bal-file assign to "leaveacc"
+		organization is indexed
+		access mode is dynamic
+		record key is lbal-emp-id of leave-bal-file-rec
+		file status is W90-bal-status.
+data division.
+file section.
+fd	leave-file.
+01	leave-file-rec.
+	copy leave-rec.
+fd	leave-bal-file.
+01	leave-bal-file-rec.
+	copy leave-bal-rec.
+working-storage section.
+01	W10-switches.
+	05	W10-eof-sw			pic X value "N".
+		88	W10-eof					value "Y".
+	05	W10-overlap-sw		pic X value "N".
+		88	W10-overlap				value "Y".
+	05	W10-balfound-sw		pic X value "N".
+		88	W10-balfound			value "Y".
+	05	W10-over-request-sw	pic X value "N".
+		88	W10-over-request		value "Y".
+01	W20-counters.
+	05	W20-rec-count		pic 9(5) comp value 0.
+	05	W20-sub1			pic 9(5) comp value 0.
+01	W40-default-accrual	pic S9(3)v99 comp-3 value 20.00.
+01	W90-leave-status		pic XX.
+	88	W90-leave-ok			value "00".
+01	W90-bal-status			pic XX.
+	88	W90-bal-ok				value "00".
+01	leave-table.
+	05	leave-table-entry occurs 2000 times indexed by leave-idx.
+		copy leave-rec replacing ==05== by ==10==.
+01	leave-work.
+	copy leave-rec.
+01	W30-day-count.
+	05	W30-start-days		pic 9(7).
+	05	W30-end-days		pic 9(7).
+procedure division.
+A100-start.
+	perform B100-load-table
+	open i-o leave-bal-file
+	if not W90-bal-ok
+		display "leavpost: unable to open leaveacc, status " W90-bal-status
+		goback
+	end-if
+	display "Enter employee id: " with no advancing
+	accept leave-emp-id of leave-work
+	display "Enter leave start date (yymmdd): " with no advancing
+	accept leave-startdate of leave-work
+	display "Enter leave end date (yymmdd): " with no advancing
+	accept leave-enddate of leave-work
+	perform C100-compute-days
+	perform D100-check-overlap
+	if W10-overlap
+		display "Rejected - leave period overlaps an existing request for " leave-emp-id of leave-work
+	else
+		perform F100-find-balance
+		perform D200-check-balance
+		if W10-over-request
+			display "Rejected - only " lbal-balance-days of leave-bal-file-rec
+				" day(s) remain for " leave-emp-id of leave-work
+		else
+			add 1 to W20-rec-count
+			move leave-work to leave-table-entry(W20-rec-count)
+			perform E100-save-table
+			perform G100-post-balance
+			display "Leave request posted, " leave-days-taken of leave-work " day(s)."
+		end-if
+	end-if
+	close leave-bal-file
+	goback.
+B100-load-table.
+	move 0 to W20-rec-count
+	open input leave-file
+	if W90-leave-ok
+		move "N" to W10-eof-sw
+		perform Z100-read-file
+		perform until W10-eof
+			add 1 to W20-rec-count
+			move leave-file-rec to leave-table-entry(W20-rec-count)
+			perform Z100-read-file
+		end-perform
+		close leave-file
+	end-if.
+C100-compute-days.
+	*> 30/360 day-count convention: (yy*360)+(mm*30)+dd.
+	compute W30-start-days =
+		(function numval(leave-startdate of leave-work(1:2)) * 360) +
+		(function numval(leave-startdate of leave-work(3:2)) * 30) +
+		function numval(leave-startdate of leave-work(5:2))
+	compute W30-end-days =
+		(function numval(leave-enddate of leave-work(1:2)) * 360) +
+		(function numval(leave-enddate of leave-work(3:2)) * 30) +
+		function numval(leave-enddate of leave-work(5:2))
+	compute leave-days-taken of leave-work =
+		W30-end-days - W30-start-days + 1.
+D100-check-overlap.
+	move "N" to W10-overlap-sw
+	perform varying leave-idx from 1 by 1
+			until leave-idx > W20-rec-count or W10-overlap
+		if leave-emp-id of leave-table-entry(leave-idx) = leave-emp-id of leave-work
+			if leave-startdate of leave-work <= leave-enddate of leave-table-entry(leave-idx)
+			   and leave-enddate of leave-work >= leave-startdate of leave-table-entry(leave-idx)
+				move "Y" to W10-overlap-sw
+			end-if
+		end-if
+	end-perform.
+D200-check-balance.
+	if leave-days-taken of leave-work > lbal-balance-days of leave-bal-file-rec
+		move "Y" to W10-over-request-sw
+	else
+		move "N" to W10-over-request-sw
+	end-if.
+F100-find-balance.
+	move leave-emp-id of leave-work to lbal-emp-id of leave-bal-file-rec
+	read leave-bal-file
+		invalid key
+			move "N" to W10-balfound-sw
+		not invalid key
+			move "Y" to W10-balfound-sw
+	end-read
+	if not W10-balfound
+		move leave-emp-id of leave-work to lbal-emp-id of leave-bal-file-rec
+		move W40-default-accrual to lbal-accrued-days of leave-bal-file-rec
+		move 0 to lbal-used-days of leave-bal-file-rec
+		move W40-default-accrual to lbal-balance-days of leave-bal-file-rec
+		write leave-bal-file-rec
+			invalid key
+				display "leavpost: unable to create leaveacc record, status "
+					W90-bal-status
+		end-write
+	end-if.
+G100-post-balance.
+	add leave-days-taken of leave-work to lbal-used-days of leave-bal-file-rec
+	subtract leave-days-taken of leave-work
+		from lbal-balance-days of leave-bal-file-rec
+	rewrite leave-bal-file-rec
+		invalid key
+			display "leavpost: unable to update leaveacc record, status "
+				W90-bal-status
+	end-rewrite.
+E100-save-table.
+	open output leave-file
+	if not W90-leave-ok
+		display "leavpost: unable to open leave001, status " W90-leave-status
+		goback
+	end-if
+	perform varying W20-sub1 from 1 by 1 until W20-sub1 > W20-rec-count
+		move leave-table-entry(W20-sub1) to leave-file-rec
+		write leave-file-rec
+	end-perform
+	close leave-file.
+Z100-read-file.
+	read leave-file
+		at end move "Y" to W10-eof-sw
+	end-read.
