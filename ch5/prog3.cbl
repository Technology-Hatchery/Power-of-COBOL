@@ -5,22 +5,82 @@ program-id. prog3.
 environment division.
 input-output section.
 file-control.
-	select in-emp-mast assign to 'external01'.
+	select in-emp-mast assign to 'external01'
+		file status is W90-emp-status.
+	select ckpt-file assign to 'ckpt03'
+		file status is W90-ckpt-status.
 data division.
 file section.
 fd in-emp-mast.
 01	in-emp-record		pic X(20).
+fd ckpt-file.
+01	ckpt-record			pic 9(9).
+working-storage section.
+01	W10-ckpt-count		pic 9(09) value 0.
+01	W20-disp-count		pic 9(09) value 0.
+01	W80-stats.
+	05	W80-read-count		pic 9(09) value 0.
+	05	W80-rejected-count	pic 9(09) value 0.
+01	W90-emp-status		pic XX.
+	88	W90-emp-ok				value "00".
+01	W90-ckpt-status		pic XX.
+	88	W90-ckpt-ok				value "00".
 procedure division.
 A100-start.
 	open input in-emp-mast
+	if not W90-emp-ok
+		display "prog3: unable to open external01, status " W90-emp-status
+		stop run
+	end-if
 	perform Z100-read-file
+	perform Y100-load-checkpoint
+	perform Y200-skip-to-checkpoint
 	perform until in-emp-record = HIGH-VALUE
 		display in-emp-record
+		add 1 to W20-disp-count
+		move W20-disp-count to W10-ckpt-count
+		perform Y300-save-checkpoint
 		perform Z100-read-file
 	end-perform
 	close in-emp-mast
+	*> Clean end of run - nothing left to resume.
+	move 0 to W10-ckpt-count
+	perform Y300-save-checkpoint
+	perform X100-print-stats
 	stop run.
+*> End-of-job statistics: lets an operator reviewing the job log
+*> confirm at a glance whether the run covered the expected volume.
+X100-print-stats.
+	display " "
+	display "prog3 end of job statistics"
+	display "Records read:      " W80-read-count
+	display "Records selected:  " W20-disp-count
+	display "Records rejected:  " W80-rejected-count.
+*> Checkpoint/restart: ckpt03 holds the count of records already
+*> displayed by a prior, possibly abended, run. A rerun after an
+*> abend skips straight back to where the last run left off
+*> instead of reprocessing the file from record 1.
+Y100-load-checkpoint.
+	move 0 to W10-ckpt-count
+	open input ckpt-file
+	if W90-ckpt-ok
+		read ckpt-file
+			not at end move ckpt-record to W10-ckpt-count
+		end-read
+		close ckpt-file
+	end-if.
+Y200-skip-to-checkpoint.
+	perform until W20-disp-count >= W10-ckpt-count or in-emp-record = HIGH-VALUE
+		add 1 to W20-disp-count
+		perform Z100-read-file
+	end-perform.
+Y300-save-checkpoint.
+	open output ckpt-file
+	move W10-ckpt-count to ckpt-record
+	write ckpt-record
+	close ckpt-file.
 Z100-read-file.
 	read in-emp-mast
 		at end move HIGH-VALUES to in-emp-record
+		not at end add 1 to W80-read-count
 	end-read.
