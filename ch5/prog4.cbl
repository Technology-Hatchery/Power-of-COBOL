@@ -1,40 +1,217 @@
 *> From page 63.
 *> Allows display of variable file lines based
-*> on user input.
+*> on user input. Started as a single one-shot batch of records;
+*> now pages forward and backward through the file a batch (the
+*> operator's requested count) at a time until the operator quits,
+*> reusing the checkpoint and short-file detection logic from before
+*> for whichever page is on screen.
 identification division.
 program-id. prog4.
 environment division.
 input-output section.
 file-control.
-	select in-emp-mast assign to 'external01'.
+	select in-emp-mast assign to 'external01'
+		file status is W90-emp-status.
+	select ckpt-file assign to 'ckpt04'
+		file status is W90-ckpt-status.
+	select prog4-rpt assign to 'prtq04'
+		file status is W90-rpt-status.
 data division.
 file section.
 fd in-emp-mast.
 01	in-emp-record		pic X(20).
+fd ckpt-file.
+01	ckpt-record			pic 9(9).
+fd prog4-rpt
+	label records are standard.
+01	rpt-line			pic X(80).
 working-storage section.
-01	ctr					pic 9.
-01	st-ctr				pic 9.
+01	ctr					pic 9(4).
+01	st-ctr				pic 9(4).
+01	st-start			pic 9(4).
+01	W10-disp-count		pic 9(4) value 0.
+01	W10-short-file-sw	pic X value "N".
+	88	W10-short-file			value "Y".
+01	W10-quit-sw			pic X value "N".
+	88	W10-quit				value "Y".
+01	W10-page-choice		pic X.
+01	W20-ckpt-count		pic 9(09) value 0.
+01	W30-page-start		pic 9(4) value 1.
+01	W80-stats.
+	05	W80-read-count		pic 9(09) value 0.
+	05	W80-selected-count	pic 9(09) value 0.
+	05	W80-rejected-count	pic 9(09) value 0.
+01	W90-emp-status		pic XX.
+	88	W90-emp-ok				value "00".
+01	W90-ckpt-status		pic XX.
+	88	W90-ckpt-ok				value "00".
+01	W90-rpt-status		pic XX.
+	88	W90-rpt-ok				value "00".
+01	W50-run-date		pic 9(8).
+01	W50-page-header.
+	05	filler				pic X(30) value "Employee Master Listing".
+	05	filler				pic X(10) value "Run date: ".
+	05	W50-header-date		pic 9(8).
+01	W50-detail-line.
+	05	W50-ctr				pic Z(3)9.
+	05	filler				pic X(1) value space.
+	05	W50-record			pic X(20).
 procedure division.
 A100-start.
+	perform Y100-load-checkpoint
 	perform A400-accept-ctr
-	perform A200-init
-	perform A300-process
-	close in-emp-mast
-	stop run.
-A200-init.
+	move st-start to W30-page-start
 	move 1 to ctr
 	open input in-emp-mast
-	perform Z100-read-file.
+	if not W90-emp-ok
+		display "prog4: unable to open external01, status " W90-emp-status
+		stop run
+	end-if
+	open output prog4-rpt
+	if not W90-rpt-ok
+		display "prog4: unable to open prtq04, status " W90-rpt-status
+		close in-emp-mast
+		stop run
+	end-if
+	perform Y400-print-header
+	perform Z100-read-file
+	perform B100-page-loop
+	close in-emp-mast
+	close prog4-rpt
+	*> Clean end of run - nothing left to resume.
+	move 0 to W20-ckpt-count
+	perform Y300-save-checkpoint
+	perform X100-print-stats
+	stop run.
+*> Spool a copy of every record this run displayed to the operator's
+*> console into a proper print file, headed with the run date, so
+*> the output can be reviewed after the fact the same as any other
+*> batch report instead of only existing on the terminal.
+Y400-print-header.
+	accept W50-run-date from date yyyymmdd
+	move W50-run-date to W50-header-date
+	write rpt-line from W50-page-header after advancing page.
+*> End-of-job statistics: lets an operator reviewing the job log
+*> confirm at a glance whether the run covered the expected volume.
+X100-print-stats.
+	display " "
+	display "prog4 end of job statistics"
+	display "Records read:      " W80-read-count
+	display "Records selected:  " W80-selected-count
+	display "Records rejected:  " W80-rejected-count.
+B100-page-loop.
+	move "N" to W10-quit-sw
+	perform until W10-quit
+		perform A200-skip-to-start
+		perform A300-process
+		if W10-short-file
+			display "End of file reached early - only " W10-disp-count
+				" of the " st-ctr " requested record(s) were on file."
+		end-if
+		perform C100-accept-page-choice
+	end-perform.
+A200-skip-to-start.
+	*> Skip past the records before the requested start position,
+	*> so an operator can page through the file in batches instead
+	*> of always re-reading from record 1.
+	perform until ctr >= W30-page-start or in-emp-record = HIGH-VALUES
+		perform Z100-read-file
+		add 1 to ctr
+	end-perform.
 A300-process.
-	perform until ctr > st-ctr
+	move 0 to W10-disp-count
+	move "N" to W10-short-file-sw
+	perform until W10-disp-count >= st-ctr or in-emp-record = HIGH-VALUES
 		display ctr in-emp-record
+		move ctr to W50-ctr
+		move in-emp-record to W50-record
+		write rpt-line from W50-detail-line
+		add 1 to W10-disp-count
+		add 1 to W80-selected-count
+		move ctr to W20-ckpt-count
+		perform Y300-save-checkpoint
 		perform Z100-read-file
 		add 1 to ctr
-	end-perform.
+	end-perform
+	if in-emp-record = HIGH-VALUES and W10-disp-count < st-ctr
+		move "Y" to W10-short-file-sw
+	end-if.
+C100-accept-page-choice.
+	display " "
+	display "F - Page forward   B - Page backward   Q - Quit"
+	display "Enter choice: " with no advancing
+	accept W10-page-choice
+	evaluate W10-page-choice
+		when "F" when "f"
+			if W10-short-file
+				display "Already at the end of file."
+			else
+				move ctr to W30-page-start
+			end-if
+		when "B" when "b"
+			perform D100-page-backward
+		when "Q" when "q"
+			move "Y" to W10-quit-sw
+		when other
+			display "Please choose F, B or Q."
+	end-evaluate.
+D100-page-backward.
+	if W30-page-start <= 1
+		display "Already at the beginning of file."
+	else
+		compute W30-page-start = W30-page-start - st-ctr
+		if W30-page-start < 1
+			move 1 to W30-page-start
+		end-if
+		*> Sequential files can only be read forward, so paging
+		*> backward means rewinding to the top and skipping ahead
+		*> again to the new (earlier) page start.
+		close in-emp-mast
+		open input in-emp-mast
+		if not W90-emp-ok
+			display "prog4: unable to reopen external01, status "
+				W90-emp-status
+			move "Y" to W10-quit-sw
+		else
+			move 1 to ctr
+			perform Z100-read-file
+		end-if
+	end-if.
 A400-accept-ctr.
+	if W20-ckpt-count > 0
+		display "Resuming after checkpoint - last record displayed was "
+			W20-ckpt-count
+		compute st-start = W20-ckpt-count + 1
+	else
+		display "Please enter starting record number: "
+		accept st-start
+		if st-start = 0
+			move 1 to st-start
+		end-if
+	end-if
 	display "Please enter number of records to display: "
 	accept st-ctr.
+*> Checkpoint/restart: ckpt04 holds the absolute record number of the
+*> last record successfully displayed. If a prior run of this job
+*> abended partway through its requested batch, the next run resumes
+*> right after that record instead of the operator having to work out
+*> and re-key a new starting position by hand.
+Y100-load-checkpoint.
+	move 0 to W20-ckpt-count
+	open input ckpt-file
+	if W90-ckpt-ok
+		read ckpt-file
+			not at end move ckpt-record to W20-ckpt-count
+		end-read
+		close ckpt-file
+	end-if.
+Y300-save-checkpoint.
+	open output ckpt-file
+	move W20-ckpt-count to ckpt-record
+	write ckpt-record
+	close ckpt-file.
 Z100-read-file.
 	read in-emp-mast
 		at end move HIGH-VALUES to in-emp-record
+		not at end add 1 to W80-read-count
 	end-read.
