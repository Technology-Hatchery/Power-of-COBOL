@@ -0,0 +1,97 @@
+*> Multi-file concatenation read.
+*> Extends the Z100-read-file / HIGH-VALUES end-of-file pattern
+*> from ch5/prog3.cbl and ch5/prog4.cbl to a list of input files
+*> read one after another as a single logical stream - the same
+*> idea as JCL multi-volume concatenation - so a nightly run can
+*> chain several days' worth of extract files without having to
+*> cat them together by hand first. The list of files to read is
+*> itself a small sequential file, concat001, one file name per
+*> 30-byte record.
+identification division.
+program-id. prog7.
+environment division.
+input-output section.
+file-control.
+	select file-list assign to 'concat001'
+		file status is W90-list-status.
+	select in-emp-mast assign to dynamic W10-current-file
+		organization is sequential
+		file status is W90-emp-status.
+data division.
+file section.
+fd file-list.
+01	file-list-name		pic X(30).
+fd in-emp-mast.
+01	in-emp-record		pic X(20).
+working-storage section.
+01	W10-current-file		pic X(30).
+01	W20-switches.
+	05	W20-list-eof-sw		pic X value "N".
+		88	W20-list-eof			value "Y".
+	05	W20-file-open-sw	pic X value "N".
+		88	W20-file-open			value "Y".
+01	W30-counters.
+	05	W30-file-count		pic 9(5) comp value 0.
+	05	W30-rec-count		pic 9(5) comp value 0.
+01	W90-emp-status			pic XX.
+	88	W90-emp-ok				value "00".
+01	W90-list-status			pic XX.
+	88	W90-list-ok				value "00".
+procedure division.
+A100-start.
+	open input file-list
+	if not W90-list-ok
+		display "prog7: unable to open concat001, status " W90-list-status
+		stop run
+	end-if
+	move "N" to W20-list-eof-sw
+	perform Z100-read-file
+	perform until in-emp-record = HIGH-VALUES
+		display in-emp-record
+		add 1 to W30-rec-count
+		perform Z100-read-file
+	end-perform
+	close file-list
+	display "Files concatenated: " W30-file-count
+	display "Records read:       " W30-rec-count
+	stop run.
+*> Returns the next record across the whole concatenation. Opens
+*> the next listed file on demand and closes each one as it is
+*> exhausted; only signals HIGH-VALUES once the file list itself
+*> is exhausted with no file currently open.
+Z100-read-file.
+	if not W20-file-open
+		perform Y100-open-next-file
+	end-if
+	if W20-file-open
+		read in-emp-mast
+			at end
+				close in-emp-mast
+				move "N" to W20-file-open-sw
+				perform Z100-read-file
+		end-read
+	else
+		move HIGH-VALUES to in-emp-record
+	end-if.
+Y100-open-next-file.
+	*> A file that fails to open is skipped rather than treated as the
+	*> end of the whole concatenation - this loops ahead to the next
+	*> file-list entry instead of leaving W20-file-open-sw "N" and
+	*> letting Z100-read-file mistake one bad file for a clean end of
+	*> stream.
+	perform until W20-list-eof or W20-file-open
+		read file-list
+			at end move "Y" to W20-list-eof-sw
+		end-read
+		if not W20-list-eof
+			move file-list-name to W10-current-file
+			open input in-emp-mast
+			if W90-emp-ok
+				add 1 to W30-file-count
+				move "Y" to W20-file-open-sw
+			else
+				display "prog7: unable to open " W10-current-file
+					", status " W90-emp-status ", skipping."
+			end-if
+		end-if
+	end-perform.
