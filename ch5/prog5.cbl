@@ -1,4 +1,8 @@
 *> From page 64.
+*> Used to just echo back whatever name the operator typed in.
+*> Now the front-end menu for the whole program suite: every other
+*> program used to have to be run standalone with no operator
+*> facing entry point at all.
 identification division.
 program-id. prog5.
 data division.
@@ -6,9 +10,41 @@ working-storage section.
 01	W10-msg.
 	05	W10-msg1		pic X(24) value "Please enter your name: ".
 	05	W10-msg2		pic X(35).
+01	W20-menu-choice		pic 99.
 procedure division.
 A100-start.
 	display	W10-msg1 " " no advancing
 	accept W10-msg2
 	display W10-msg2
+	perform until W20-menu-choice = 10
+		perform B100-show-menu
+		evaluate W20-menu-choice
+			when 1 call "Prog3" end-call
+			when 2 call "empmaint" end-call
+			when 3 call "hello" end-call
+			when 4 call "stugrade" end-call
+			when 5 call "leavpost" end-call
+			when 6 call "empbatch" end-call
+			when 7 call "periodend" end-call
+			when 8 call "payctl" end-call
+			when 9 call "nitecycl" end-call
+			when 10 continue
+			when other display "Please choose 1 through 10."
+		end-evaluate
+	end-perform
 	stop run.
+B100-show-menu.
+	display " "
+	display "Employee/Student/Leave Suite"
+	display "1. Look up employee"
+	display "2. Maintain employee"
+	display "3. Run payroll extract"
+	display "4. Student averages"
+	display "5. Post leave request"
+	display "6. Run employee batch cycle (new-hire load + reports)"
+	display "7. Run period-end cycle (quarter-end processing)"
+	display "8. Payroll control total report"
+	display "9. Run combined nightly batch cycle"
+	display "10. Exit"
+	display "Enter choice: " with no advancing
+	accept W20-menu-choice.
