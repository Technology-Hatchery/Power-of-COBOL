@@ -1,4 +1,9 @@
 *> From page 65.
+*> The Gregorian/Julian/time/day-of-week ACCEPTs below are still
+*> the only way to ask the runtime for "today", but the conversion
+*> between Gregorian and Julian now goes through the shared
+*> date-routines copybook and the daterotn subprogram (ch9/prog1.cbl)
+*> instead of being reimplemented wherever it is needed.
 identification division.
 program-id. prog6.
 data division.
@@ -17,6 +22,10 @@ working-storage section.
 	05	W40-ss		pic 9(2).
 	05	W40-hs		pic 9(2).
 01	W40-day			pic 9.
+01	W50-bad-julian-dd	pic 9(3).
+01	W60-formatted-date	pic X(10).
+	copy date-routines.
+	copy locale-sw.
 procedure division.
 A100-start.
 	*> "date" returns the Gregorian date.
@@ -25,6 +34,18 @@ A100-start.
 	display "Date is: " W10-date
 	display "Date is: " W20-date
 	display W10-yy ':' W10-mm ':' W10-dd
+	*> Locale-aware date display: American runs show mm/dd/yyyy,
+	*> European runs show dd/mm/yyyy, the same LOC-LOCALE-SWITCH
+	*> (locale-sw.cpy) that already drives moneyfmt's comma-vs-period
+	*> money display.
+	move "A" to LOC-LOCALE-SWITCH
+	call "datefmt" using W10-date LOC-LOCALE-SWITCH W60-formatted-date
+	end-call
+	display "American format: " W60-formatted-date
+	move "E" to LOC-LOCALE-SWITCH
+	call "datefmt" using W10-date LOC-LOCALE-SWITCH W60-formatted-date
+	end-call
+	display "European format: " W60-formatted-date
 	*> "day" returns the Julian date (i.e., 325).
 	accept W30-date from day yyyyddd
 	display W30-date
@@ -34,5 +55,61 @@ A100-start.
 	accept W40-day from day-of-week
 	display "Time is: " W40-time
 	display "Day of week is: " W40-day
+	*> Cross-check: run today's Gregorian date through daterotn and
+	*> confirm it agrees with the Julian date ACCEPTed directly above.
+	move W10-yy(1:2) to DR-GREG-CC
+	move W10-yy(3:2) to DR-GREG-YY
+	move W10-mm to DR-GREG-MM
+	move W10-dd to DR-GREG-DD
+	move "G2J " to DR-FUNCTION
+	call "daterotn" using DR-DATE-PARMS
+	end-call
+	if DR-DATE-OK
+		display "daterotn Julian: " DR-JUL-CC DR-JUL-YY '/' DR-JUL-DDD
+		if DR-JUL-YY = W30-yy(3:2) and DR-JUL-DDD = W30-dd
+			display "daterotn agrees with ACCEPT FROM DAY."
+		else
+			display "daterotn disagrees with ACCEPT FROM DAY."
+		end-if
+	else
+		display "daterotn: invalid date passed."
+	end-if
+	*> Round-trip check: run today's Julian date (as ACCEPTed FROM
+	*> DAY above) back through daterotn the other way and confirm
+	*> it lands on the same Gregorian date ACCEPTed FROM DATE -
+	*> daterotn's conversion really does work both directions, not
+	*> just Gregorian-to-Julian.
+	move W30-yy(1:2) to DR-JUL-CC
+	move W30-yy(3:2) to DR-JUL-YY
+	move W30-dd to DR-JUL-DDD
+	move "J2G " to DR-FUNCTION
+	call "daterotn" using DR-DATE-PARMS
+	end-call
+	if DR-DATE-OK
+		display "daterotn Gregorian: " DR-GREG-CC DR-GREG-YY '/'
+			DR-GREG-MM '/' DR-GREG-DD
+		if DR-GREG-YY = W10-yy(3:2) and DR-GREG-MM = W10-mm
+				and DR-GREG-DD = W10-dd
+			display "daterotn agrees with ACCEPT FROM DATE."
+		else
+			display "daterotn disagrees with ACCEPT FROM DATE."
+		end-if
+	else
+		display "daterotn: invalid date passed."
+	end-if
+	*> Range check: an out-of-range Julian day-of-year (there is no
+	*> day 380, leap year or not) must come back invalid instead of
+	*> being silently accepted.
+	move 380 to W50-bad-julian-dd
+	move W30-yy(1:2) to DR-JUL-CC
+	move W30-yy(3:2) to DR-JUL-YY
+	move W50-bad-julian-dd to DR-JUL-DDD
+	move "J2G " to DR-FUNCTION
+	call "daterotn" using DR-DATE-PARMS
+	end-call
+	if DR-DATE-INVALID
+		display "daterotn correctly rejected Julian day " W50-bad-julian-dd
+	else
+		display "daterotn: out-of-range Julian day was NOT rejected."
+	end-if
 	stop run.
-
