@@ -4,22 +4,122 @@ program-id. prog1.
 environment division.
 input-output section.
 file-control.
-	select in-emp-mast assign to 'external01'.
+	select in-emp-mast assign to 'external01'
+		file status is W90-emp-status.
+	select ckpt-file assign to 'ckpt01'
+		file status is W90-ckpt-status.
+	select exception-file assign to 'excpt01'
+		file status is W90-exc-status.
 data division.
 file section.
 fd in-emp-mast.
 01	in-emp-record		pic X(20).
+fd ckpt-file.
+01	ckpt-record			pic 9(9).
+fd exception-file.
+01	exception-record.
+	copy exc-rec.
 
 working-storage section.
-01	ctr					pic X(09).
+01	ctr					pic 9(09).
+01	W10-ckpt-count		pic 9(09) value 0.
+01	W80-stats.
+	05	W80-read-count		pic 9(09) value 0.
+	05	W80-selected-count	pic 9(09) value 0.
+	05	W80-rejected-count	pic 9(09) value 0.
+01	W90-emp-status		pic XX.
+	88	W90-emp-ok				value "00".
+01	W90-ckpt-status		pic XX.
+	88	W90-ckpt-ok				value "00".
+01	W90-exc-status		pic XX.
+	88	W90-exc-ok				value "00".
 
 procedure division.
 first-paragraph.
 	open input in-emp-mast
-	read in-emp-mast
-	perform varying ctr from 1 by 1 until ctr > 4
+	if not W90-emp-ok
+		display "prog1: unable to open external01, status " W90-emp-status
+		stop run
+	end-if
+	perform Z100-read-file
+	perform Y100-load-checkpoint
+	move 1 to ctr
+	perform Y200-skip-to-checkpoint
+	perform varying ctr from ctr by 1
+			until ctr > 4 or in-emp-record = HIGH-VALUES
 		display in-emp-record
-		read in-emp-mast
+		add 1 to W80-selected-count
+		move ctr to W10-ckpt-count
+		perform Y300-save-checkpoint
+		perform Z100-read-file
 	end-perform
 	close in-emp-mast
+	*> Clean end of run - nothing left to resume.
+	move 0 to W10-ckpt-count
+	perform Y300-save-checkpoint
+	perform X100-print-stats
+	if ctr <= 4 and in-emp-record = HIGH-VALUES
+		perform W100-log-short-file
+		move 4 to return-code
+	end-if
 	stop run.
+*> external01 ran out of records before the loop's expected count -
+*> not the undiagnosed abend this used to be (there was no AT END
+*> clause at all), but still worth a line in the exceptions log and
+*> a non-zero return code so an operator scanning the job log for
+*> return codes notices a short file instead of a clean 0.
+W100-log-short-file.
+	*> OPEN EXTEND does not create excpt01 if it doesn't exist yet -
+	*> fall back to OPEN OUTPUT the first time it's needed.
+	open extend exception-file
+	if W90-exc-status = "35"
+		open output exception-file
+	end-if
+	if W90-exc-ok
+		move "PROG1" to exc-program
+		move "external01 ended before the requested record count was reached"
+			to exc-message
+		write exception-record
+		close exception-file
+	else
+		display "prog1: unable to open excpt01, status " W90-exc-status
+	end-if.
+*> End-of-job statistics: lets an operator reviewing the job log
+*> confirm at a glance whether the run covered the expected volume.
+X100-print-stats.
+	display " "
+	display "prog1 end of job statistics"
+	display "Records read:      " W80-read-count
+	display "Records selected:  " W80-selected-count
+	display "Records rejected:  " W80-rejected-count.
+*> Checkpoint/restart: ckpt01 holds the number of records already
+*> displayed by a prior run of this job. If that run abended partway
+*> through, a rerun skips straight past the records already handled
+*> instead of starting over at record 1.
+Y100-load-checkpoint.
+	move 0 to W10-ckpt-count
+	open input ckpt-file
+	if W90-ckpt-ok
+		read ckpt-file
+			not at end move ckpt-record to W10-ckpt-count
+		end-read
+		close ckpt-file
+	end-if.
+Y200-skip-to-checkpoint.
+	perform until ctr > W10-ckpt-count or in-emp-record = HIGH-VALUES
+		perform Z100-read-file
+		add 1 to ctr
+	end-perform.
+Y300-save-checkpoint.
+	open output ckpt-file
+	move W10-ckpt-count to ckpt-record
+	write ckpt-record
+	close ckpt-file.
+*> Same end-of-file pattern as ch5/prog3.cbl: a short external01
+*> (fewer than 5 records) now stops cleanly instead of abending on
+*> a READ past end of file with no AT END clause.
+Z100-read-file.
+	read in-emp-mast
+		at end move HIGH-VALUES to in-emp-record
+		not at end add 1 to W80-read-count
+	end-read.
