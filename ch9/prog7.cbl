@@ -0,0 +1,27 @@
+*> BRCDEDIT - branch code validation.
+*> ch3/prog1.cbl's old emp-rec defined emp-br-code (part of emp-key)
+*> but nothing ever checked it against anything. This routine looks
+*> a branch code up in the reference table in branch-tab.cpy and
+*> reports whether it is one of the branches actually on file,
+*> the same shape as nameedit (ch9/prog5.cbl) validating a name.
+identification division.
+program-id. brcdedit.
+data division.
+working-storage section.
+	copy branch-tab.
+01	W10-sub1				pic 9(2) comp.
+linkage section.
+01	LK-BR-CODE				pic X(3).
+01	LK-VALID-SW				pic X.
+	88	LK-BR-CODE-VALID		value "Y".
+	88	LK-BR-CODE-INVALID		value "N".
+procedure division using LK-BR-CODE LK-VALID-SW.
+A100-start.
+	move "N" to LK-VALID-SW
+	perform varying W10-sub1 from 1 by 1
+			until W10-sub1 > 5 or LK-BR-CODE-VALID
+		if LK-BR-CODE = BR-CODE(W10-sub1)
+			move "Y" to LK-VALID-SW
+		end-if
+	end-perform
+	goback.
