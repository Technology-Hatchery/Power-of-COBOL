@@ -0,0 +1,99 @@
+*> DATERTN - shared date conversion routine.
+*> Converts a Gregorian date (ccyymmdd) to its Julian form (ccyyddd)
+*> and back again, so every program that needs this (leave posting,
+*> payroll runs, audit logging) calls one routine instead of
+*> re-coding the conversion. Also validates leap years and the
+*> Julian day range (1-365, or 1-366 in a leap year).
+identification division.
+program-id. daterotn.
+data division.
+working-storage section.
+01	W10-century-year		pic 9(4).
+01	W10-sub1				pic 9(2) comp.
+01	W10-days-so-far			pic 9(3) comp.
+01	W10-month-days-init.
+	05	filler				pic 9(2) value 31.
+	05	filler				pic 9(2) value 28.
+	05	filler				pic 9(2) value 31.
+	05	filler				pic 9(2) value 30.
+	05	filler				pic 9(2) value 31.
+	05	filler				pic 9(2) value 30.
+	05	filler				pic 9(2) value 31.
+	05	filler				pic 9(2) value 31.
+	05	filler				pic 9(2) value 30.
+	05	filler				pic 9(2) value 31.
+	05	filler				pic 9(2) value 30.
+	05	filler				pic 9(2) value 31.
+01	W10-month-days redefines W10-month-days-init.
+	05	W10-month-day-tab	pic 9(2) occurs 12 times.
+linkage section.
+	copy date-routines.
+procedure division using DR-DATE-PARMS.
+A100-start.
+	move 0 to DR-RETURN-CODE
+	compute W10-century-year =
+		(DR-GREG-CC of DR-DATE-PARMS * 100) + DR-GREG-YY of DR-DATE-PARMS
+	if DR-GREG-TO-JULIAN
+		compute W10-century-year =
+			(DR-GREG-CC of DR-DATE-PARMS * 100) + DR-GREG-YY of DR-DATE-PARMS
+		perform B100-set-leap-year
+		perform C100-greg-to-julian
+	else
+		if DR-JULIAN-TO-GREG
+			compute W10-century-year =
+				(DR-JUL-CC of DR-DATE-PARMS * 100) + DR-JUL-YY of DR-DATE-PARMS
+			perform B100-set-leap-year
+			perform D100-julian-to-greg
+		else
+			move 1 to DR-RETURN-CODE
+		end-if
+	end-if
+	goback.
+B100-set-leap-year.
+	move "N" to DR-LEAP-YEAR-SW
+	if (function mod(W10-century-year, 4) = 0
+			and function mod(W10-century-year, 100) not = 0)
+		or function mod(W10-century-year, 400) = 0
+		move "Y" to DR-LEAP-YEAR-SW
+	end-if
+	if DR-LEAP-YEAR
+		move 29 to W10-month-day-tab(2)
+	else
+		move 28 to W10-month-day-tab(2)
+	end-if.
+C100-greg-to-julian.
+	if DR-GREG-MM of DR-DATE-PARMS < 1 or DR-GREG-MM of DR-DATE-PARMS > 12
+		move 1 to DR-RETURN-CODE
+	else
+		if DR-GREG-DD of DR-DATE-PARMS < 1
+				or DR-GREG-DD of DR-DATE-PARMS >
+					W10-month-day-tab(DR-GREG-MM of DR-DATE-PARMS)
+			move 1 to DR-RETURN-CODE
+		else
+			move 0 to W10-days-so-far
+			perform varying W10-sub1 from 1 by 1
+					until W10-sub1 >= DR-GREG-MM of DR-DATE-PARMS
+				add W10-month-day-tab(W10-sub1) to W10-days-so-far
+			end-perform
+			move DR-GREG-CC of DR-DATE-PARMS to DR-JUL-CC of DR-DATE-PARMS
+			move DR-GREG-YY of DR-DATE-PARMS to DR-JUL-YY of DR-DATE-PARMS
+			compute DR-JUL-DDD of DR-DATE-PARMS =
+				W10-days-so-far + DR-GREG-DD of DR-DATE-PARMS
+		end-if
+	end-if.
+D100-julian-to-greg.
+	move DR-JUL-DDD of DR-DATE-PARMS to W10-days-so-far
+	if (DR-LEAP-YEAR and (W10-days-so-far < 1 or W10-days-so-far > 366))
+		or (not DR-LEAP-YEAR and (W10-days-so-far < 1 or W10-days-so-far > 365))
+		move 1 to DR-RETURN-CODE
+	else
+		move DR-JUL-CC of DR-DATE-PARMS to DR-GREG-CC of DR-DATE-PARMS
+		move DR-JUL-YY of DR-DATE-PARMS to DR-GREG-YY of DR-DATE-PARMS
+		move 1 to W10-sub1
+		perform until W10-days-so-far <= W10-month-day-tab(W10-sub1)
+			subtract W10-month-day-tab(W10-sub1) from W10-days-so-far
+			add 1 to W10-sub1
+		end-perform
+		move W10-sub1 to DR-GREG-MM of DR-DATE-PARMS
+		move W10-days-so-far to DR-GREG-DD of DR-DATE-PARMS
+	end-if.
