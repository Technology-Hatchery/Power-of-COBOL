@@ -0,0 +1,51 @@
+*> MONEYFMT - locale-aware money display formatter.
+*> Formats a signed amount (up to 9(7)V99) into a display string
+*> using either a period or a comma as the decimal-point character,
+*> driven by LOC-LOCALE-SWITCH (locale-sw.cpy), so every program
+*> that displays a money field (capital/interest/total from
+*> ch3/prog1.cbl, emp-salary) agrees on the same punctuation at
+*> run time instead of each program picking its own via a
+*> compile-time SPECIAL-NAMES setting.
+identification division.
+program-id. moneyfmt.
+data division.
+working-storage section.
+01	W10-abs-amount			pic 9(7)v99.
+01	W10-int-part			pic 9(7).
+01	W10-dec-part			pic 99.
+01	W10-int-edited			pic Z(6)9.
+01	W10-sign-char			pic X value space.
+linkage section.
+01	LK-AMOUNT				pic S9(7)v99 comp-3.
+01	LK-LOCALE				pic X.
+01	LK-FORMATTED			pic X(15).
+procedure division using LK-AMOUNT LK-LOCALE LK-FORMATTED.
+A100-start.
+	move spaces to LK-FORMATTED
+	move space to W10-sign-char
+	if LK-AMOUNT < 0
+		move "-" to W10-sign-char
+	end-if
+	compute W10-abs-amount = function abs(LK-AMOUNT)
+	move function integer-part(W10-abs-amount) to W10-int-part
+	compute W10-dec-part rounded =
+		(W10-abs-amount - W10-int-part) * 100
+	move W10-int-part to W10-int-edited
+	if LK-LOCALE = "E"
+		string
+			W10-sign-char delimited by size
+			function trim(W10-int-edited) delimited by size
+			"," delimited by size
+			W10-dec-part delimited by size
+			into LK-FORMATTED
+		end-string
+	else
+		string
+			W10-sign-char delimited by size
+			function trim(W10-int-edited) delimited by size
+			"." delimited by size
+			W10-dec-part delimited by size
+			into LK-FORMATTED
+		end-string
+	end-if
+	goback.
