@@ -0,0 +1,25 @@
+*> NAMEEDIT - alphabetic-only name field validation.
+*> ch3/prog1.cbl defined W20-messages-02 with pic A fields purely
+*> to compare alphanumeric vs strictly-alphabetic validation, but
+*> nothing ever actually checked a name against it. This routine
+*> applies that same A-picture discipline (letters and spaces only)
+*> to a name before it is allowed into emp001 or pay002.
+identification division.
+program-id. nameedit.
+data division.
+working-storage section.
+01	W10-name-alpha			pic A(35).
+linkage section.
+01	LK-NAME					pic X(35).
+01	LK-VALID-SW				pic X.
+	88	LK-NAME-VALID			value "Y".
+	88	LK-NAME-INVALID			value "N".
+procedure division using LK-NAME LK-VALID-SW.
+A100-start.
+	move LK-NAME to W10-name-alpha
+	if LK-NAME is alphabetic and LK-NAME not = spaces
+		move "Y" to LK-VALID-SW
+	else
+		move "N" to LK-VALID-SW
+	end-if
+	goback.
