@@ -0,0 +1,19 @@
+*> INTCALC - shared interest calculation routine.
+*> Takes a capital amount and a rate and returns the interest and
+*> the rolled-up total, so every program that needs this math
+*> (loan/deposit processing, and whatever else comes later) calls
+*> one routine instead of reimplementing it inline the way
+*> W10-amounts in ch3/prog1.cbl never actually did.
+identification division.
+program-id. intcalc.
+data division.
+linkage section.
+01	LK-CAPITAL			pic S9(7)v99 comp-3.
+01	LK-RATE				pic S9(1)v9(4) comp-3.
+01	LK-INTEREST			pic S9(7)v99 comp-3.
+01	LK-TOTAL			pic S9(7)v99 comp-3.
+procedure division using LK-CAPITAL LK-RATE LK-INTEREST LK-TOTAL.
+A100-start.
+	compute LK-INTEREST rounded = LK-CAPITAL * LK-RATE
+	compute LK-TOTAL = LK-CAPITAL + LK-INTEREST
+	goback.
