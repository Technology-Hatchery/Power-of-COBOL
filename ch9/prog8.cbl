@@ -0,0 +1,57 @@
+*> OPSIGNON - operator signon/security check.
+*> Nothing in the suite ever authenticated the operator before this -
+*> anyone who could invoke empmaint, one of the emp001 listings, or
+*> the batch cycle could read or change salary data. This prompts for
+*> an operator id and password and checks them against the
+*> authorized-users file (opauth, opuser-rec.cpy) before returning
+*> control, the same call-and-check-a-switch shape as nameedit
+*> (ch9/prog5.cbl) and brcdedit (ch9/prog7.cbl).
+identification division.
+program-id. opsignon.
+environment division.
+input-output section.
+file-control.
+	select opauth-file assign to "opauth"
+		organization is indexed
+		access mode is dynamic
+		record key is op-user-id of opauth-rec
+		file status is W90-op-status.
+data division.
+file section.
+fd	opauth-file.
+01	opauth-rec.
+	copy opuser-rec.
+working-storage section.
+01	W10-entered-id			pic X(5).
+01	W10-entered-password	pic X(10).
+01	W90-op-status			pic XX.
+	88	W90-op-ok				value "00".
+linkage section.
+01	LK-SIGNON-SW			pic X.
+	88	LK-SIGNON-OK			value "Y".
+	88	LK-SIGNON-DENIED		value "N".
+procedure division using LK-SIGNON-SW.
+A100-start.
+	move "N" to LK-SIGNON-SW
+	open input opauth-file
+	if not W90-op-ok
+		display "opsignon: unable to open opauth, status " W90-op-status
+		goback
+	end-if
+	display "Operator id: " with no advancing
+	accept W10-entered-id
+	display "Password: " with no advancing
+	accept W10-entered-password
+	move W10-entered-id to op-user-id of opauth-rec
+	read opauth-file
+		invalid key
+			display "Signon rejected - unknown operator id."
+		not invalid key
+			if W10-entered-password = op-user-password of opauth-rec
+				move "Y" to LK-SIGNON-SW
+			else
+				display "Signon rejected - incorrect password."
+			end-if
+	end-read
+	close opauth-file
+	goback.
