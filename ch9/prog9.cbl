@@ -0,0 +1,43 @@
+*> DATEFMT - locale-aware date display formatter.
+*> Formats an 8-digit yyyymmdd date into a slash-delimited display
+*> string using either dd/mm/yyyy or mm/dd/yyyy ordering, driven by
+*> LOC-LOCALE-SWITCH (locale-sw.cpy) - the same switch moneyfmt
+*> (ch9/prog3.cbl) already uses for comma-vs-period money display -
+*> so a European-locale run doesn't mix an American-ordered date
+*> onto the same report as a European decimal comma.
+identification division.
+program-id. datefmt.
+data division.
+working-storage section.
+01	W10-date-parts.
+	05	W10-yyyy		pic 9(4).
+	05	W10-mm			pic 9(2).
+	05	W10-dd			pic 9(2).
+linkage section.
+01	LK-DATE					pic 9(8).
+01	LK-LOCALE				pic X.
+01	LK-FORMATTED			pic X(10).
+procedure division using LK-DATE LK-LOCALE LK-FORMATTED.
+A100-start.
+	move spaces to LK-FORMATTED
+	move LK-DATE to W10-date-parts
+	if LK-LOCALE = "E"
+		string
+			W10-dd delimited by size
+			"/" delimited by size
+			W10-mm delimited by size
+			"/" delimited by size
+			W10-yyyy delimited by size
+			into LK-FORMATTED
+		end-string
+	else
+		string
+			W10-mm delimited by size
+			"/" delimited by size
+			W10-dd delimited by size
+			"/" delimited by size
+			W10-yyyy delimited by size
+			into LK-FORMATTED
+		end-string
+	end-if
+	goback.
