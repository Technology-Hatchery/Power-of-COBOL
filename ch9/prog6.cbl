@@ -0,0 +1,28 @@
+*> RETRYUTL - retry-with-limit counter.
+*> Extracted from the PERFORM TEST AFTER / TEST BEFORE demo in
+*> ch5/prog2.cbl: given a maximum number of retries and an attempt
+*> counter the caller owns, bumps the counter and reports back
+*> whether the caller's own PERFORM WITH TEST AFTER loop should go
+*> around again or give up. Any program that has to keep trying an
+*> operation (opening a file another step in the batch cycle might
+*> still have open, say) up to a fixed number of times before
+*> treating it as a real failure calls this instead of re-coding the
+*> counter and comparison inline every time.
+identification division.
+program-id. retryutl.
+data division.
+linkage section.
+01	LK-MAX-RETRIES			pic 9(2).
+01	LK-ATTEMPT-COUNT		pic 9(2).
+01	LK-RETRY-SW				pic X.
+	88	LK-RETRY-AGAIN			value "Y".
+	88	LK-RETRY-EXHAUSTED		value "N".
+procedure division using LK-MAX-RETRIES LK-ATTEMPT-COUNT LK-RETRY-SW.
+A100-start.
+	add 1 to LK-ATTEMPT-COUNT
+	if LK-ATTEMPT-COUNT < LK-MAX-RETRIES
+		move "Y" to LK-RETRY-SW
+	else
+		move "N" to LK-RETRY-SW
+	end-if
+	goback.
