@@ -0,0 +1,107 @@
+*> Operator authorization maintenance.
+*> opsignon (ch9/prog8.cbl) only ever opens opauth for input - nothing
+*> in the suite could ever write the first record into it, so on a
+*> system where opauth doesn't exist yet every opsignon-gated program
+*> (empmaint, empdrpt, emprpt, salrpt, newhload, payctl, Prog0406/3/4,
+*> empbatch, nitecycl) would be permanently locked out. This is the
+*> same menu-driven add/delete shape as empmaint (ch6/prog1.cbl), just
+*> for the operator accounts opsignon checks against instead of the
+*> employees on file.
+identification division.
+program-id. opmaint.
+environment division.
+input-output section.
+file-control.
+	select opauth-file assign to "opauth"
+		organization is indexed
+		access mode is dynamic
+		record key is op-user-id of opauth-rec
+		file status is W90-op-status.
+data division.
+file section.
+fd	opauth-file.
+01	opauth-rec.
+	copy opuser-rec.
+working-storage section.
+01	W10-switches.
+	05	W10-found-sw		pic X value "N".
+		88	W10-found				value "Y".
+01	W30-menu-choice			pic 9.
+01	W40-op-id				pic X(5).
+01	W90-op-status			pic XX.
+	88	W90-op-ok				value "00".
+procedure division.
+A100-start.
+	*> A brand new opauth that has never been created can't be opened
+	*> i-o at all (status 35) - open it output once to bring it into
+	*> existence, then reopen i-o the normal way.
+	open i-o opauth-file
+	if W90-op-status = "35"
+		open output opauth-file
+		close opauth-file
+		open i-o opauth-file
+	end-if
+	if not W90-op-ok
+		display "opmaint: unable to open opauth, status " W90-op-status
+		move 16 to return-code
+		goback
+	end-if
+	perform until W30-menu-choice = 3
+		perform C100-show-menu
+		evaluate W30-menu-choice
+			when 1 perform D100-add
+			when 2 perform D200-delete
+			when 3 continue
+			when other display "Please choose 1 through 3."
+		end-evaluate
+	end-perform
+	close opauth-file
+	move 0 to return-code
+	goback.
+C100-show-menu.
+	display " "
+	display "Operator Authorization Maintenance"
+	display "1. Add operator"
+	display "2. Delete operator"
+	display "3. Exit"
+	display "Enter choice: " with no advancing
+	accept W30-menu-choice.
+D100-add.
+	display "Enter operator id: " with no advancing
+	accept W40-op-id
+	perform F100-find-op
+	if W10-found
+		display "Operator " W40-op-id " already exists."
+	else
+		move W40-op-id to op-user-id of opauth-rec
+		display "Enter operator name: " with no advancing
+		accept op-user-name of opauth-rec
+		display "Enter operator password: " with no advancing
+		accept op-user-password of opauth-rec
+		write opauth-rec
+			invalid key
+				display "Operator not added, status " W90-op-status
+			not invalid key
+				display "Operator added."
+		end-write
+	end-if.
+D200-delete.
+	display "Enter operator id: " with no advancing
+	accept W40-op-id
+	perform F100-find-op
+	if W10-found
+		delete opauth-file record
+			invalid key
+				display "Operator not deleted, status " W90-op-status
+			not invalid key
+				display "Operator deleted."
+		end-delete
+	else
+		display "Operator not found."
+	end-if.
+F100-find-op.
+	move W40-op-id to op-user-id of opauth-rec
+	read opauth-file
+		invalid key move "N" to W10-found-sw
+		not invalid key move "Y" to W10-found-sw
+	end-read.
