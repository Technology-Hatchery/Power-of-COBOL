@@ -0,0 +1,25 @@
+*> emp-rec.cpy
+*> Shared employee master record layout for emp001.
+*> Used by ch4/prog3.cbl, ch4/prog4.cbl and any other program
+*> that opens emp-list/emp001, so the layout only has to be
+*> maintained in one place. emp-salary is packed decimal (COMP-3) -
+*> half the storage of the equivalent DISPLAY field with no loss of
+*> range - the same as loan-trx-capital/loan-trx-rate in
+*> ch3/prog3.cbl. emp-created-date/time and emp-changed-date/time
+*> are stamped by empmaint/newhload the same shape as DR-TS-DATE/
+*> DR-TS-TIME in date-routines.cpy (ccyymmdd, hhmmsshh). emp-br-code
+*> is the branch code originally left unused in emp-key back in
+*> ch3/prog1.cbl - empmaint validates it against branch-tab.cpy via
+*> brcdedit (ch9/prog7.cbl) before it is allowed onto a record.
+	05	emp-id			pic X(5).
+	05	emp-name		pic X(10).
+	05	emp-salary		pic S9(5) comp-3.
+	05	emp-dept-code	pic X(4).
+	05	emp-hire-date	pic 9(8).
+	05	emp-job-grade	pic X(2).
+	05	emp-term-date	pic 9(8).
+	05	emp-created-date	pic 9(8).
+	05	emp-created-time	pic 9(8).
+	05	emp-changed-date	pic 9(8).
+	05	emp-changed-time	pic 9(8).
+	05	emp-br-code			pic X(3).
