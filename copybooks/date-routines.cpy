@@ -0,0 +1,28 @@
+*> date-routines.cpy
+*> Shared date fields for the suite: the call layout used with the
+*> daterotn Gregorian<->Julian conversion subprogram, and a standard
+*> timestamp pair used wherever a record needs a created/changed
+*> date and time. Every program that needs "today's date" in more
+*> than one representation should go through daterotn instead of
+*> re-coding ACCEPT FROM DATE/DAY.
+01	DR-DATE-PARMS.
+	05	DR-FUNCTION				pic X(4).
+		88	DR-GREG-TO-JULIAN		value "G2J ".
+		88	DR-JULIAN-TO-GREG		value "J2G ".
+	05	DR-GREG-DATE.
+		10	DR-GREG-CC			pic 9(2).
+		10	DR-GREG-YY			pic 9(2).
+		10	DR-GREG-MM			pic 9(2).
+		10	DR-GREG-DD			pic 9(2).
+	05	DR-JULIAN-DATE.
+		10	DR-JUL-CC			pic 9(2).
+		10	DR-JUL-YY			pic 9(2).
+		10	DR-JUL-DDD			pic 9(3).
+	05	DR-LEAP-YEAR-SW			pic X.
+		88	DR-LEAP-YEAR			value "Y".
+	05	DR-RETURN-CODE			pic 9.
+		88	DR-DATE-OK				value 0.
+		88	DR-DATE-INVALID			value 1.
+01	DR-TIMESTAMP.
+	05	DR-TS-DATE				pic 9(8).
+	05	DR-TS-TIME				pic 9(8).
