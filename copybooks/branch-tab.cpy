@@ -0,0 +1,12 @@
+*> branch-tab.cpy
+*> Reference table of valid branch codes. brcdedit (ch9/prog7.cbl)
+*> validates emp-br-code against this list before it is allowed
+*> into emp001; add a new branch here and every caller picks it up.
+01	BR-TABLE-VALUES.
+	05	filler				pic X(3) value "100".
+	05	filler				pic X(3) value "200".
+	05	filler				pic X(3) value "300".
+	05	filler				pic X(3) value "400".
+	05	filler				pic X(3) value "500".
+01	BR-TABLE redefines BR-TABLE-VALUES.
+	05	BR-CODE				pic X(3) occurs 5 times.
