@@ -0,0 +1,11 @@
+*> emp-ctl-rec.cpy
+*> Trailer control record for emp001 (indexed by emp-id - see the
+*> emp001 SELECT in empmaint/empdrpt/emprpt/salrpt). Reserved emp-id
+*> "99999" is above any real employee id, so it always sorts last in
+*> key sequence and never collides with the single-record "read the
+*> first employee" demos in ch4/prog2.cbl, prog3.cbl and prog4.cbl.
+*> empmaint keeps the count in sync as employees are added and
+*> deleted; the read-only report programs use it to confirm they saw
+*> the number of employees they were supposed to.
+	05	emp-ctl-id				pic X(5).
+	05	emp-ctl-record-count	pic 9(7).
