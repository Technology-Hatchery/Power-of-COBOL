@@ -0,0 +1,8 @@
+*> student-rec.cpy
+*> Structured student record shared by the pay002-based programs.
+*> Field names match pay-master-02 in ch3/prog2.cbl so that program
+*> and everything built on top of it agree on one layout.
+	05	pay-studentNo			pic X(5).
+	05	pay-studentName			pic X(35).
+	05	pay-studentAverage		pic 9(3).
+	05	pay-classCode			pic X(4).
