@@ -0,0 +1,10 @@
+*> opuser-rec.cpy
+*> Authorized-operator record for opauth. opsignon (ch9/prog8.cbl)
+*> reads this by op-user-id and compares op-user-password against
+*> whatever the operator typed before letting any emp001-touching
+*> program proceed - the same shape as emp-rec.cpy's id/name pair,
+*> just for the people running the suite instead of the employees
+*> on file.
+	05	op-user-id			pic X(5).
+	05	op-user-password	pic X(10).
+	05	op-user-name		pic X(20).
