@@ -0,0 +1,8 @@
+*> leave-rec.cpy
+*> One posted leave request against an employee. Modelled on the
+*> W30-emp-leave-startdate/enddate fields in ch3/prog1.cbl, which
+*> were never backed by an actual file or process until now.
+	05	leave-emp-id			pic X(5).
+	05	leave-startdate			pic 9(6).
+	05	leave-enddate			pic 9(6).
+	05	leave-days-taken		pic 9(3).
