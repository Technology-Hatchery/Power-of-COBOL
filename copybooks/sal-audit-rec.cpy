@@ -0,0 +1,11 @@
+*> sal-audit-rec.cpy
+*> One posted salary change against an employee. Appended to
+*> salaudit by empmaint (ch6/prog1.cbl) every time D200-change
+*> actually rewrites a salary, so a raise (or cut) can always be
+*> traced back to who it applied to and when - the "audit logging"
+*> daterotn's own header comment already anticipated needing.
+	05	saud-emp-id				pic X(5).
+	05	saud-old-salary			pic S9(5) comp-3.
+	05	saud-new-salary			pic S9(5) comp-3.
+	05	saud-changed-date		pic 9(8).
+	05	saud-changed-time		pic 9(8).
