@@ -0,0 +1,11 @@
+*> locale-sw.cpy
+*> Runtime locale switch shared by every program that displays a
+*> money field. SPECIAL-NAMES DECIMAL-POINT IS COMMA (see
+*> ch2/PROG3.cbl) only takes effect at compile time, so it can't be
+*> the one true locale switch for a whole suite of separately
+*> compiled programs - this runtime flag plus the moneyfmt
+*> subprogram (ch9/prog3.cbl) is what actually makes every report
+*> agree on comma-vs-period at run time.
+01	LOC-LOCALE-SWITCH		pic X value "A".
+	88	LOC-AMERICAN			value "A".
+	88	LOC-EUROPEAN			value "E".
