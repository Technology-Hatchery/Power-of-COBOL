@@ -0,0 +1,15 @@
+*> ctl-rec.cpy
+*> Optional leading header / trailing trailer control record shared
+*> by the plain sequential batch files (pay001, pay002, pay003). A
+*> reader recognizes one by CTL-MARKER on the very first or very
+*> last physical record; a file with neither (the historical format,
+*> which is all any of these three have ever had so far) simply
+*> never matches the 88s below and the reader falls back to treating
+*> every record as a detail record, same as before this copybook
+*> existed.
+	05	CTL-MARKER			pic X(3).
+		88	CTL-IS-HEADER		value "HDR".
+		88	CTL-IS-TRAILER		value "TRL".
+	05	CTL-FILE-ID			pic X(8).
+	05	CTL-RUN-DATE		pic 9(8).
+	05	CTL-RECORD-COUNT	pic 9(7).
