@@ -0,0 +1,9 @@
+*> exc-rec.cpy
+*> One entry in an exceptions log - a plain-language diagnostic that
+*> a read loop wrote instead of abending when it hit an unexpected
+*> condition (a file shorter than the run expected, say). Any program
+*> that wants a paper trail for a condition it recovered from instead
+*> of crashing on writes one of these before it reports its own
+*> non-zero return code.
+	05	exc-program			pic X(8).
+	05	exc-message			pic X(60).
