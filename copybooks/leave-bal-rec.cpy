@@ -0,0 +1,12 @@
+*> leave-bal-rec.cpy
+*> Running leave accrual balance for one employee. leavpost
+*> (ch8/prog1.cbl) creates one the first time an employee posts a
+*> leave request, starting from a standard annual accrual, then
+*> keeps it in step on every request after that - used-days grows
+*> and balance-days shrinks by the days taken, and a request that
+*> would take balance-days negative is rejected as an over-request
+*> instead of being posted.
+	05	lbal-emp-id				pic X(5).
+	05	lbal-accrued-days		pic S9(3)v99 comp-3.
+	05	lbal-used-days			pic S9(3)v99 comp-3.
+	05	lbal-balance-days		pic S9(3)v99 comp-3.
