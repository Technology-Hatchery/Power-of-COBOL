@@ -1,33 +1,75 @@
 *> Contains various listings in Chapter 3.
+*> This used to be nothing but "display ... stop run" with three
+*> FDs sitting unused in file-control. Now it is the multi-file
+*> cross-load batch job the file-control section was clearly
+*> scaffolded for: pay001 is matched against pay002 and pay003 by
+*> the first 5 bytes of the pay-master record (the same key shape
+*> as pay-studentNo) and the three are combined into one extract.
+*> Any of the three input files may optionally lead with an "HDR"
+*> control record and/or trail with a "TRL" one (ctl-rec.cpy) -
+*> a leading header is skipped and just gives up its run date, and
+*> a trailing trailer's record count is reconciled against how many
+*> detail records this run actually read. A file with neither (the
+*> only kind any of the three have ever actually shown up in so far)
+*> simply reads exactly as it always has.
 identification division.
-program-id. prog1.
+program-id. prog2.
 environment division.
 input-output section.
 file-control.
 *> "pay-master" is the internal file reference,
 *> "pay001" is the external file name pointed to.
-	select pay-master assign to pay001.
-	select pay-master-02 assign to pay002.
-	select pay-master-03 assign to pay003.
+	select pay-master assign to pay001
+		file status is W90-pay01-status.
+	select pay-master-02 assign to pay002
+		file status is W90-pay02-status.
+	select pay-master-03 assign to pay003
+		file status is W90-pay03-status.
+	select pay-extract assign to "payext01"
+		file status is W90-ext-status.
 data division.
 file section.
 *> Define a file descriptor called "pay-master",
 *> allocate a buffer of 75 bytes.
 fd	pay-master
 	label records are standard.
-01	pay-record		pic X(75).
+01	pay-record.
+	05	pay-key				pic X(5).
+	05	pay-detail			pic X(70).
+01	ctl-record-01.
+	copy ctl-rec.
 *> Example of a fd record defined directly
 *> in working storage (vs in working-storage, whic
 *> is preferred).
 fd	pay-master-02
 	label records are standard.
-01	pay-record.
-	05	pay-studentNo		pic X(5).
-	05	pay-studentName		pic X(35).
-	05	pay-studentAverage	pic 9(3).
+01	pay-record-02.
+	copy student-rec.
+01	ctl-record-02.
+	copy ctl-rec.
 fd	pay-master-03
 	label records are standard.
 01	student-record			pic X(43).
+01	student-record-fields.
+*> pay003's 43-byte layout predates pay-classCode, the field later
+*> appended to student-rec.cpy, and never carried one, so this
+*> alternate view is spelled out directly instead of going through
+*> that copybook - the same fix applied to sturecon/stumerge
+*> (ch7/prog2.cbl, prog4.cbl) for the same reason.
+	05	pay03-studentNo			pic X(5).
+	05	pay03-studentName		pic X(35).
+	05	pay03-studentAverage	pic 9(3).
+01	ctl-record-03.
+	copy ctl-rec.
+fd	pay-extract
+	label records are standard.
+01	extract-record.
+	05	ext-key				pic X(5).
+	05	ext-detail			pic X(70).
+	05	ext-in-pay002-sw	pic X.
+	05	ext-student-name	pic X(35).
+	05	ext-student-avg		pic 9(3).
+	05	ext-in-pay003-sw	pic X.
 working-storage section.
 *> This record can be used to hold records
 *> buffered in from pay-master-03 above; this is
@@ -37,6 +79,209 @@ working-storage section.
 	05	student-no			pic X(5).
 	05	student-name		pic X(35).
 	05	student-average		pic 9(3).
+01	W10-switches.
+	05	W10-eof01-sw		pic X value "N".
+		88	W10-eof01				value "Y".
+	05	W10-eof02-sw		pic X value "N".
+		88	W10-eof02				value "Y".
+	05	W10-eof03-sw		pic X value "N".
+		88	W10-eof03				value "Y".
+	05	W10-found-sw		pic X value "N".
+		88	W10-found				value "Y".
+	05	W10-trl01-sw		pic X value "N".
+		88	W10-trl01-seen			value "Y".
+	05	W10-trl02-sw		pic X value "N".
+		88	W10-trl02-seen			value "Y".
+	05	W10-trl03-sw		pic X value "N".
+		88	W10-trl03-seen			value "Y".
+01	W20-counters.
+	05	W20-01-count		pic 9(5) comp value 0.
+	05	W20-02-count		pic 9(5) comp value 0.
+	05	W20-03-count		pic 9(5) comp value 0.
+	05	W20-sub1			pic 9(5) comp value 0.
+01	W40-pay01-run-date		pic 9(8) value 0.
+01	W40-pay01-trl-count		pic 9(7) value 0.
+01	W40-pay02-run-date		pic 9(8) value 0.
+01	W40-pay02-trl-count		pic 9(7) value 0.
+01	W40-pay03-run-date		pic 9(8) value 0.
+01	W40-pay03-trl-count		pic 9(7) value 0.
+01	W90-pay01-status		pic XX.
+	88	W90-pay01-ok			value "00".
+01	W90-pay02-status		pic XX.
+	88	W90-pay02-ok			value "00".
+01	W90-pay03-status		pic XX.
+	88	W90-pay03-ok			value "00".
+01	W90-ext-status			pic XX.
+	88	W90-ext-ok				value "00".
+01	pay02-table.
+	05	pay02-table-entry occurs 2000 times indexed by pay02-idx.
+		10	pay02-t-studentNo		pic X(5).
+		10	pay02-t-studentName		pic X(35).
+		10	pay02-t-studentAverage	pic 9(3).
+01	pay03-table.
+	05	pay03-table-entry occurs 2000 times indexed by pay03-idx.
+		10	pay03-t-studentNo		pic X(5).
 procedure division.
-display "Chapter 3, Program 2.",
-stop run.
+A100-start.
+	display "Chapter 3, Program 2."
+	perform B100-load-pay02
+	perform B200-load-pay03
+	open input pay-master
+	if not W90-pay01-ok
+		display "prog2: unable to open pay001, status " W90-pay01-status
+		stop run
+	end-if
+	open output pay-extract
+	if not W90-ext-ok
+		display "prog2: unable to open payext01, status " W90-ext-status
+		stop run
+	end-if
+	move "N" to W10-eof01-sw
+	perform Z100-read-pay01
+	perform until W10-eof01
+		add 1 to W20-01-count
+		perform C100-build-extract
+		perform Z100-read-pay01
+	end-perform
+	close pay-master
+	close pay-extract
+	display "pay001 records read:    " W20-01-count
+	display "pay002 records loaded:  " W20-02-count
+	display "pay003 records loaded:  " W20-03-count
+	perform D100-reconcile-pay01
+	perform D200-reconcile-pay02
+	perform D300-reconcile-pay03
+	stop run.
+B100-load-pay02.
+	move 0 to W20-02-count
+	open input pay-master-02
+	if W90-pay02-ok
+		move "N" to W10-eof02-sw
+		perform Z200-read-pay02
+		perform until W10-eof02
+			add 1 to W20-02-count
+			move pay-studentNo of pay-record-02
+				to pay02-t-studentNo(W20-02-count)
+			move pay-studentName of pay-record-02
+				to pay02-t-studentName(W20-02-count)
+			move pay-studentAverage of pay-record-02
+				to pay02-t-studentAverage(W20-02-count)
+			perform Z200-read-pay02
+		end-perform
+		close pay-master-02
+	end-if.
+B200-load-pay03.
+	move 0 to W20-03-count
+	open input pay-master-03
+	if W90-pay03-ok
+		move "N" to W10-eof03-sw
+		perform Z300-read-pay03
+		perform until W10-eof03
+			add 1 to W20-03-count
+			move pay03-studentNo of student-record-fields
+				to pay03-t-studentNo(W20-03-count)
+			perform Z300-read-pay03
+		end-perform
+		close pay-master-03
+	end-if.
+C100-build-extract.
+	move pay-key to ext-key
+	move pay-detail to ext-detail
+	move "N" to ext-in-pay002-sw
+	move spaces to ext-student-name
+	move 0 to ext-student-avg
+	move "N" to ext-in-pay003-sw
+	move "N" to W10-found-sw
+	perform varying pay02-idx from 1 by 1
+			until pay02-idx > W20-02-count or W10-found
+		if pay02-t-studentNo(pay02-idx) = pay-key
+			move "Y" to W10-found-sw
+			move "Y" to ext-in-pay002-sw
+			move pay02-t-studentName(pay02-idx) to ext-student-name
+			move pay02-t-studentAverage(pay02-idx) to ext-student-avg
+		end-if
+	end-perform
+	move "N" to W10-found-sw
+	perform varying pay03-idx from 1 by 1
+			until pay03-idx > W20-03-count or W10-found
+		if pay03-t-studentNo(pay03-idx) = pay-key
+			move "Y" to W10-found-sw
+			move "Y" to ext-in-pay003-sw
+		end-if
+	end-perform
+	write extract-record.
+D100-reconcile-pay01.
+	if W10-trl01-seen
+		if W40-pay01-trl-count = W20-01-count
+			display "pay001 trailer count reconciles: " W40-pay01-trl-count
+		else
+			display "*** pay001 trailer count MISMATCH: trailer says "
+				W40-pay01-trl-count ", actual read " W20-01-count
+		end-if
+	end-if.
+D200-reconcile-pay02.
+	if W10-trl02-seen
+		if W40-pay02-trl-count = W20-02-count
+			display "pay002 trailer count reconciles: " W40-pay02-trl-count
+		else
+			display "*** pay002 trailer count MISMATCH: trailer says "
+				W40-pay02-trl-count ", actual read " W20-02-count
+		end-if
+	end-if.
+D300-reconcile-pay03.
+	if W10-trl03-seen
+		if W40-pay03-trl-count = W20-03-count
+			display "pay003 trailer count reconciles: " W40-pay03-trl-count
+		else
+			display "*** pay003 trailer count MISMATCH: trailer says "
+				W40-pay03-trl-count ", actual read " W20-03-count
+		end-if
+	end-if.
+Z100-read-pay01.
+	read pay-master
+		at end move "Y" to W10-eof01-sw
+	end-read
+	if not W10-eof01
+		if CTL-IS-HEADER of ctl-record-01
+			move CTL-RUN-DATE of ctl-record-01 to W40-pay01-run-date
+			perform Z100-read-pay01
+		else
+			if CTL-IS-TRAILER of ctl-record-01
+				move CTL-RECORD-COUNT of ctl-record-01 to W40-pay01-trl-count
+				move "Y" to W10-trl01-sw
+				move "Y" to W10-eof01-sw
+			end-if
+		end-if
+	end-if.
+Z200-read-pay02.
+	read pay-master-02
+		at end move "Y" to W10-eof02-sw
+	end-read
+	if not W10-eof02
+		if CTL-IS-HEADER of ctl-record-02
+			move CTL-RUN-DATE of ctl-record-02 to W40-pay02-run-date
+			perform Z200-read-pay02
+		else
+			if CTL-IS-TRAILER of ctl-record-02
+				move CTL-RECORD-COUNT of ctl-record-02 to W40-pay02-trl-count
+				move "Y" to W10-trl02-sw
+				move "Y" to W10-eof02-sw
+			end-if
+		end-if
+	end-if.
+Z300-read-pay03.
+	read pay-master-03
+		at end move "Y" to W10-eof03-sw
+	end-read
+	if not W10-eof03
+		if CTL-IS-HEADER of ctl-record-03
+			move CTL-RUN-DATE of ctl-record-03 to W40-pay03-run-date
+			perform Z300-read-pay03
+		else
+			if CTL-IS-TRAILER of ctl-record-03
+				move CTL-RECORD-COUNT of ctl-record-03 to W40-pay03-trl-count
+				move "Y" to W10-trl03-sw
+				move "Y" to W10-eof03-sw
+			end-if
+		end-if
+	end-if.
