@@ -28,13 +28,18 @@ working-storage section.
 		10	W30-emp-leave-startdate		pic 9(6).
 		10	W30-emp-leave-enddate		pic 9(6).
 	05	W30-emp-salary		pic S9(7).
-*> Use of "filler" to pad out 75 bytes. Use of "filler" can also
-*> be replaced with blanks instead for COBOL85.
+*> Used to be padded out with 72 bytes of "filler" that nothing
+*> ever populated. Replaced with the fields the filler was clearly
+*> left there for; see ch6/prog2.cbl for the report built on them.
 01	emp-rec.
 	05	emp-key.
 		10	emp-br-code		pic X(3).
 		10  emp-code		pic 9(4).
-	05	filler				pic X(72).
+	05	emp-dept-code		pic X(4).
+	05	emp-hire-date		pic 9(8).
+	05	emp-job-grade		pic X(2).
+	05	emp-term-date		pic 9(8).
+	05	filler				pic X(50).
 	05	emp-salary			pic S9(5).
 *> Alphanumeric data fields ("X").
 01	W20-messages.
