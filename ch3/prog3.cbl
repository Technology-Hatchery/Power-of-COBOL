@@ -0,0 +1,83 @@
+*> Loan/deposit processing.
+*> W10-capital, W10-interest and W10-total in ch3/prog1.cbl were
+*> defined but never used by any interest calculation - this reads
+*> a transaction file of loans and deposits, calls intcalc
+*> (ch9/prog4.cbl) for each one, and reports the interest and
+*> rolled-up total.
+identification division.
+program-id. loanproc.
+environment division.
+input-output section.
+file-control.
+	select loan-file assign to "loan001"
+		file status is W90-loan-status.
+data division.
+file section.
+fd	loan-file
+	label records are standard.
+01	loan-trx.
+	05	loan-trx-id			pic X(5).
+	05	loan-trx-type		pic X(1).
+		88	loan-trx-is-loan		value "L".
+		88	loan-trx-is-deposit		value "D".
+	05	loan-trx-capital	pic S9(7)v99 comp-3.
+	05	loan-trx-rate		pic S9(1)v9(4) comp-3.
+working-storage section.
+01	W10-switches.
+	05	W10-eof-sw			pic X value "N".
+		88	W10-eof					value "Y".
+01	W20-counters.
+	05	W20-loan-count		pic 9(5) comp value 0.
+	05	W20-deposit-count	pic 9(5) comp value 0.
+01	W30-interest			pic S9(7)v99 comp-3.
+01	W30-total				pic S9(7)v99 comp-3.
+01	W40-formatted-capital	pic X(15).
+01	W40-formatted-interest	pic X(15).
+01	W40-formatted-total		pic X(15).
+01	W90-loan-status			pic XX.
+	88	W90-loan-ok				value "00".
+	copy locale-sw.
+procedure division.
+A100-start.
+	open input loan-file
+	if not W90-loan-ok
+		display "loanproc: unable to open loan001, status " W90-loan-status
+		stop run
+	end-if
+	display "Loan / Deposit Interest Report"
+	perform Z100-read-file
+	perform until W10-eof
+		perform B100-process-trx
+		perform Z100-read-file
+	end-perform
+	close loan-file
+	display " "
+	display "Loans processed:    " W20-loan-count
+	display "Deposits processed: " W20-deposit-count
+	stop run.
+B100-process-trx.
+	call "intcalc" using
+		loan-trx-capital loan-trx-rate W30-interest W30-total
+	end-call
+	call "moneyfmt" using
+		loan-trx-capital LOC-LOCALE-SWITCH W40-formatted-capital
+	end-call
+	call "moneyfmt" using
+		W30-interest LOC-LOCALE-SWITCH W40-formatted-interest
+	end-call
+	call "moneyfmt" using
+		W30-total LOC-LOCALE-SWITCH W40-formatted-total
+	end-call
+	if loan-trx-is-loan
+		add 1 to W20-loan-count
+		display "Loan    " loan-trx-id " capital " W40-formatted-capital
+			" interest " W40-formatted-interest " total " W40-formatted-total
+	else
+		add 1 to W20-deposit-count
+		display "Deposit " loan-trx-id " capital " W40-formatted-capital
+			" interest " W40-formatted-interest " total " W40-formatted-total
+	end-if.
+Z100-read-file.
+	read loan-file
+		at end move "Y" to W10-eof-sw
+	end-read.
