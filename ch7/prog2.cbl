@@ -0,0 +1,138 @@
+*> Student file reconciliation.
+*> ch3/prog2.cbl carries two record formats for what looks like
+*> the same student population: pay-master-02 (pay002, structured
+*> studentNo/studentName/studentAverage) and pay-master-03 (pay003,
+*> a flat 43-byte student-record). Both records are exactly 43
+*> bytes (5+35+3) so pay003 is read under the same student-rec
+*> layout via an alternate record description. This job confirms
+*> the two files describe the same population before either one
+*> is trusted for reporting.
+identification division.
+program-id. sturecon.
+environment division.
+input-output section.
+file-control.
+	select pay-master-02 assign to "pay002"
+		file status is W90-pay02-status.
+	select pay-master-03 assign to "pay003"
+		file status is W90-pay03-status.
+data division.
+file section.
+fd	pay-master-02
+	label records are standard.
+01	pay-record-02.
+	copy student-rec.
+fd	pay-master-03
+	label records are standard.
+01	student-record				pic X(43).
+*> pay003's 43-byte layout predates pay-classCode, the field later
+*> appended to student-rec.cpy, and never carried one, so this
+*> alternate view is spelled out directly instead of going through
+*> that copybook - copying it here would silently grow the FD's
+*> implied record size past the real 43-byte file.
+01	student-record-fields.
+	05	pay03-studentNo			pic X(5).
+	05	pay03-studentName		pic X(35).
+	05	pay03-studentAverage	pic 9(3).
+working-storage section.
+01	W10-switches.
+	05	W10-eof02-sw		pic X value "N".
+		88	W10-eof02				value "Y".
+	05	W10-found-sw		pic X value "N".
+		88	W10-found				value "Y".
+	05	W10-eof03-sw		pic X value "N".
+		88	W10-eof03				value "Y".
+01	W20-counters.
+	05	W20-02-count		pic 9(5) comp value 0.
+	05	W20-03-count		pic 9(5) comp value 0.
+	05	W20-matched-count	pic 9(5) comp value 0.
+	05	W20-only02-count	pic 9(5) comp value 0.
+	05	W20-only03-count	pic 9(5) comp value 0.
+	05	W20-sub1			pic 9(5) comp value 0.
+01	W90-pay02-status		pic XX.
+	88	W90-pay02-ok			value "00".
+01	W90-pay03-status		pic XX.
+	88	W90-pay03-ok			value "00".
+01	pay03-table.
+	05	pay03-table-entry occurs 2000 times indexed by pay03-idx.
+		10	pay03-table-studentNo		pic X(5).
+		10	pay03-matched-sw			pic X value "N".
+			88	pay03-matched				value "Y".
+procedure division.
+A100-start.
+	perform B100-load-pay03
+	open input pay-master-02
+	if not W90-pay02-ok
+		display "sturecon: unable to open pay002, status " W90-pay02-status
+		stop run
+	end-if
+	display "Student File Reconciliation - pay002 vs pay003"
+	move "N" to W10-eof02-sw
+	perform Z100-read-pay02
+	perform until W10-eof02
+		add 1 to W20-02-count
+		perform C100-match-in-pay03
+		perform Z100-read-pay02
+	end-perform
+	close pay-master-02
+	perform D100-report-unmatched-03
+	display " "
+	display "pay002 records read:    " W20-02-count
+	display "pay003 records read:    " W20-03-count
+	display "Matched on studentNo:   " W20-matched-count
+	display "Only in pay002:         " W20-only02-count
+	display "Only in pay003:         " W20-only03-count
+	if W20-only02-count = 0 and W20-only03-count = 0
+		display "Populations reconcile."
+	else
+		display "Populations DO NOT reconcile."
+	end-if
+	stop run.
+B100-load-pay03.
+	move 0 to W20-03-count
+	open input pay-master-03
+	if not W90-pay03-ok
+		display "sturecon: unable to open pay003, status " W90-pay03-status
+		stop run
+	end-if
+	move "N" to W10-eof03-sw
+	perform Z200-read-pay03
+	perform until W10-eof03
+		add 1 to W20-03-count
+		move pay03-studentNo of student-record-fields
+			to pay03-table-studentNo(W20-03-count)
+		move "N" to pay03-matched-sw(W20-03-count)
+		perform Z200-read-pay03
+	end-perform
+	close pay-master-03.
+C100-match-in-pay03.
+	move "N" to W10-found-sw
+	perform varying pay03-idx from 1 by 1
+			until pay03-idx > W20-03-count or W10-found
+		if pay03-table-studentNo(pay03-idx) = pay-studentNo of pay-record-02
+			move "Y" to W10-found-sw
+			move "Y" to pay03-matched-sw(pay03-idx)
+		end-if
+	end-perform
+	if W10-found
+		add 1 to W20-matched-count
+	else
+		add 1 to W20-only02-count
+		display "Only in pay002: " pay-studentNo of pay-record-02
+			" " pay-studentName of pay-record-02
+	end-if.
+D100-report-unmatched-03.
+	perform varying W20-sub1 from 1 by 1 until W20-sub1 > W20-03-count
+		if not pay03-matched(W20-sub1)
+			add 1 to W20-only03-count
+			display "Only in pay003: " pay03-table-studentNo(W20-sub1)
+		end-if
+	end-perform.
+Z100-read-pay02.
+	read pay-master-02
+		at end move "Y" to W10-eof02-sw
+	end-read.
+Z200-read-pay03.
+	read pay-master-03
+		at end move "Y" to W10-eof03-sw
+	end-read.
