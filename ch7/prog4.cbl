@@ -0,0 +1,145 @@
+*> Student master merge.
+*> sturecon (ch7/prog2.cbl) confirmed pay002 and pay003 describe the
+*> same student population but never actually produced a single
+*> file out of the two. This job does that: pay002 (the structured
+*> record, which also carries pay-classCode) is taken
+*> as the canonical copy of any student appearing in both files;
+*> a student found only in pay003 is carried across with its class
+*> code left blank, since pay003's flat 43-byte layout never had
+*> one. The result is pay004 - one record per studentNo.
+identification division.
+program-id. stumerge.
+environment division.
+input-output section.
+file-control.
+	select pay-master-02 assign to "pay002"
+		file status is W90-pay02-status.
+	select pay-master-03 assign to "pay003"
+		file status is W90-pay03-status.
+	select pay-master-04 assign to "pay004"
+		file status is W90-pay04-status.
+data division.
+file section.
+fd	pay-master-02
+	label records are standard.
+01	pay-record-02.
+	copy student-rec.
+fd	pay-master-03
+	label records are standard.
+01	student-record				pic X(43).
+*> pay003's 43-byte layout predates pay-classCode, the field later
+*> appended to student-rec.cpy, and never carried one, so this
+*> alternate view is spelled out directly instead of going through
+*> that copybook - copying it here would silently grow the FD's
+*> implied record size past the real 43-byte file (see the same fix
+*> in sturecon, ch7/prog2.cbl).
+01	student-record-fields.
+	05	pay03-studentNo			pic X(5).
+	05	pay03-studentName		pic X(35).
+	05	pay03-studentAverage	pic 9(3).
+fd	pay-master-04
+	label records are standard.
+01	pay-record-04.
+	copy student-rec.
+working-storage section.
+01	W10-switches.
+	05	W10-eof02-sw		pic X value "N".
+		88	W10-eof02				value "Y".
+	05	W10-eof03-sw		pic X value "N".
+		88	W10-eof03				value "Y".
+	05	W10-found-sw		pic X value "N".
+		88	W10-found				value "Y".
+01	W20-counters.
+	05	W20-02-count		pic 9(5) comp value 0.
+	05	W20-03-count		pic 9(5) comp value 0.
+	05	W20-duplicate-count	pic 9(5) comp value 0.
+	05	W20-written-count	pic 9(5) comp value 0.
+	05	W20-sub1			pic 9(5) comp value 0.
+01	W90-pay02-status		pic XX.
+	88	W90-pay02-ok			value "00".
+01	W90-pay03-status		pic XX.
+	88	W90-pay03-ok			value "00".
+01	W90-pay04-status		pic XX.
+	88	W90-pay04-ok			value "00".
+01	pay02-table.
+	05	pay02-table-entry occurs 2000 times indexed by pay02-idx.
+		copy student-rec replacing ==05== by ==10==.
+procedure division.
+A100-start.
+	perform B100-load-pay02
+	open input pay-master-03
+	if not W90-pay03-ok
+		display "stumerge: unable to open pay003, status " W90-pay03-status
+		stop run
+	end-if
+	open output pay-master-04
+	if not W90-pay04-ok
+		display "stumerge: unable to open pay004, status " W90-pay04-status
+		close pay-master-03
+		stop run
+	end-if
+	display "Student Master Merge - pay002 + pay003 into pay004"
+	move "N" to W10-eof03-sw
+	perform Z200-read-pay03
+	perform until W10-eof03
+		add 1 to W20-03-count
+		perform C100-merge-pay03-record
+		perform Z200-read-pay03
+	end-perform
+	close pay-master-03
+	perform D100-write-pay02-entries
+	close pay-master-04
+	display " "
+	display "pay002 records read:      " W20-02-count
+	display "pay003 records read:      " W20-03-count
+	display "Duplicates (kept pay002): " W20-duplicate-count
+	display "Records written to pay004:" W20-written-count
+	stop run.
+B100-load-pay02.
+	move 0 to W20-02-count
+	open input pay-master-02
+	if not W90-pay02-ok
+		display "stumerge: unable to open pay002, status " W90-pay02-status
+		stop run
+	end-if
+	move "N" to W10-eof02-sw
+	perform Z100-read-pay02
+	perform until W10-eof02
+		add 1 to W20-02-count
+		move pay-record-02 to pay02-table-entry(W20-02-count)
+		perform Z100-read-pay02
+	end-perform
+	close pay-master-02.
+C100-merge-pay03-record.
+	move "N" to W10-found-sw
+	perform varying pay02-idx from 1 by 1
+			until pay02-idx > W20-02-count or W10-found
+		if pay-studentNo of pay02-table-entry(pay02-idx)
+				= pay03-studentNo of student-record-fields
+			move "Y" to W10-found-sw
+		end-if
+	end-perform
+	if W10-found
+		add 1 to W20-duplicate-count
+	else
+		move pay03-studentNo of student-record-fields to pay-studentNo of pay-record-04
+		move pay03-studentName of student-record-fields to pay-studentName of pay-record-04
+		move pay03-studentAverage of student-record-fields to pay-studentAverage of pay-record-04
+		move spaces to pay-classCode of pay-record-04
+		write pay-record-04
+		add 1 to W20-written-count
+	end-if.
+D100-write-pay02-entries.
+	perform varying W20-sub1 from 1 by 1 until W20-sub1 > W20-02-count
+		move pay02-table-entry(W20-sub1) to pay-record-04
+		write pay-record-04
+		add 1 to W20-written-count
+	end-perform.
+Z100-read-pay02.
+	read pay-master-02
+		at end move "Y" to W10-eof02-sw
+	end-read.
+Z200-read-pay03.
+	read pay-master-03
+		at end move "Y" to W10-eof03-sw
+	end-read.
