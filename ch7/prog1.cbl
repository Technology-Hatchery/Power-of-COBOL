@@ -0,0 +1,73 @@
+*> Student average / grading report.
+*> Reads pay002 (pay-master-02 from ch3/prog2.cbl), validates that
+*> pay-studentAverage falls within 0-100, and prints a pass/fail
+*> grade line per student. Records failing the range edit are
+*> reported as invalid rather than graded.
+identification division.
+program-id. stugrade.
+environment division.
+input-output section.
+file-control.
+	select pay-master-02 assign to "pay002"
+		file status is W90-pay-status.
+data division.
+file section.
+fd	pay-master-02
+	label records are standard.
+01	pay-record-02.
+	copy student-rec.
+working-storage section.
+01	W10-switches.
+	05	W10-eof-sw			pic X value "N".
+		88	W10-eof					value "Y".
+01	W20-counters.
+	05	W20-read-count		pic 9(5) comp value 0.
+	05	W20-pass-count		pic 9(5) comp value 0.
+	05	W20-fail-count		pic 9(5) comp value 0.
+	05	W20-invalid-count	pic 9(5) comp value 0.
+01	W30-grade				pic X(4).
+01	W90-pay-status			pic XX.
+	88	W90-pay-ok				value "00".
+procedure division.
+A100-start.
+	open input pay-master-02
+	if not W90-pay-ok
+		display "stugrade: unable to open pay002, status " W90-pay-status
+		goback
+	end-if
+	display "Student Average / Grade Report"
+	display "No.   Name                                Average  Grade"
+	perform Z100-read-file
+	perform until W10-eof
+		add 1 to W20-read-count
+		perform B100-grade-student
+		perform Z100-read-file
+	end-perform
+	close pay-master-02
+	display " "
+	display "Students read:    " W20-read-count
+	display "Passed:           " W20-pass-count
+	display "Failed:           " W20-fail-count
+	display "Invalid average:  " W20-invalid-count
+	goback.
+B100-grade-student.
+	if pay-studentAverage < 0 or pay-studentAverage > 100
+		move "N/A " to W30-grade
+		add 1 to W20-invalid-count
+		display pay-studentNo " " pay-studentName " " pay-studentAverage
+			" *INVALID - average out of range*"
+	else
+		if pay-studentAverage >= 60
+			move "PASS" to W30-grade
+			add 1 to W20-pass-count
+		else
+			move "FAIL" to W30-grade
+			add 1 to W20-fail-count
+		end-if
+		display pay-studentNo " " pay-studentName " " pay-studentAverage
+			" " W30-grade
+	end-if.
+Z100-read-file.
+	read pay-master-02
+		at end move "Y" to W10-eof-sw
+	end-read.
