@@ -0,0 +1,97 @@
+*> Student average control-break report, by class section.
+*> pay-classCode was added to student-rec.cpy for exactly this: sorts
+*> pay002 into class order and prints a subtotal/average line every
+*> time the class code changes, plus a grand total at the end - the
+*> same SORT input/output procedure shape as salrpt (ch6/prog5.cbl).
+identification division.
+program-id. stusect.
+environment division.
+input-output section.
+file-control.
+	select pay-master-02 assign to "pay002"
+		file status is W90-pay-status.
+	select section-sort-file assign to "sortwk02".
+data division.
+file section.
+fd	pay-master-02
+	label records are standard.
+01	pay-record-02.
+	copy student-rec.
+sd	section-sort-file.
+01	sort-rec.
+	copy student-rec.
+working-storage section.
+01	W10-switches.
+	05	W10-pay-eof-sw		pic X value "N".
+		88	W10-pay-eof				value "Y".
+	05	W10-sort-eof-sw		pic X value "N".
+		88	W10-sort-eof			value "Y".
+01	W20-counters.
+	05	W20-read-count		pic 9(5) comp value 0.
+	05	W20-sect-count		pic 9(5) comp value 0.
+01	W30-prior-class			pic X(4).
+01	W40-sect-total			pic 9(7) comp value 0.
+01	W40-grand-total			pic 9(7) comp value 0.
+01	W90-pay-status			pic XX.
+	88	W90-pay-ok				value "00".
+procedure division.
+A100-start.
+	display "Student Average Report by Class Section"
+	display "No.   Name                                Average  Class"
+	sort section-sort-file
+		on ascending key pay-classCode of sort-rec
+		on ascending key pay-studentNo of sort-rec
+		input procedure B100-load-sort-file
+		output procedure C100-write-report
+	display " "
+	display "Students read:    " W20-read-count
+	display "Class sections:    " W20-sect-count
+	display "Grand total average points: " W40-grand-total
+	goback.
+B100-load-sort-file.
+	open input pay-master-02
+	if not W90-pay-ok
+		display "stusect: unable to open pay002, status " W90-pay-status
+	else
+		perform Z100-read-pay02
+		perform until W10-pay-eof
+			add 1 to W20-read-count
+			move pay-record-02 to sort-rec
+			release sort-rec
+			perform Z100-read-pay02
+		end-perform
+		close pay-master-02
+	end-if.
+C100-write-report.
+	perform Z200-return-sort
+	if not W10-sort-eof
+		move pay-classCode of sort-rec to W30-prior-class
+		add 1 to W20-sect-count
+	end-if
+	perform until W10-sort-eof
+		if pay-classCode of sort-rec not = W30-prior-class
+			perform D100-print-section-total
+			move pay-classCode of sort-rec to W30-prior-class
+			add 1 to W20-sect-count
+		end-if
+		display pay-studentNo of sort-rec " " pay-studentName of sort-rec
+			" " pay-studentAverage of sort-rec " " pay-classCode of sort-rec
+		add pay-studentAverage of sort-rec to W40-sect-total
+		add pay-studentAverage of sort-rec to W40-grand-total
+		perform Z200-return-sort
+	end-perform
+	if W20-sect-count > 0
+		perform D100-print-section-total
+	end-if.
+D100-print-section-total.
+	display "  -- Class " W30-prior-class " total average points: "
+		W40-sect-total
+	move 0 to W40-sect-total.
+Z100-read-pay02.
+	read pay-master-02
+		at end move "Y" to W10-pay-eof-sw
+	end-read.
+Z200-return-sort.
+	return section-sort-file
+		at end move "Y" to W10-sort-eof-sw
+	end-return.
