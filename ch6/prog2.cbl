@@ -0,0 +1,79 @@
+*> Employee department/grade report.
+*> Reports the department code, hire date, job grade and
+*> termination date fields added to emp-rec.cpy in place of the
+*> 72-byte filler that used to sit unused in the middle of every
+*> employee master record.
+*> emp001's trailer control record (emp-ctl-rec.cpy, emp-id "99999")
+*> sorts after every real employee, so it always turns up as the
+*> last record of the scan below; when it's there its stored count
+*> is reconciled against how many employees this run actually read.
+identification division.
+program-id. empdrpt.
+environment division.
+input-output section.
+file-control.
+	select emp-list assign to "emp001"
+		organization is indexed
+		record key is emp-id of emp-list-rec
+		file status is W90-emp-status.
+data division.
+file section.
+fd	emp-list.
+01	emp-list-rec.
+	copy emp-rec.
+01	emp-ctl-record.
+	copy emp-ctl-rec.
+working-storage section.
+01	W10-switches.
+	05	W10-eof-sw			pic X value "N".
+		88	W10-eof					value "Y".
+	05	W10-ctl-seen-sw		pic X value "N".
+		88	W10-ctl-seen			value "Y".
+01	W20-rec-count			pic 9(5) comp value 0.
+01	W30-ctl-count			pic 9(7) value 0.
+01	W90-emp-status			pic XX.
+	88	W90-emp-ok				value "00".
+01	W90-signon-sw			pic X.
+	88	W90-signon-ok			value "Y".
+procedure division.
+A100-start.
+	call "opsignon" using W90-signon-sw end-call
+	if not W90-signon-ok
+		stop run
+	end-if
+	open input emp-list
+	if not W90-emp-ok
+		display "empdrpt: unable to open emp001, status " W90-emp-status
+		stop run
+	end-if
+	display "Employee Department / Grade Report"
+	display "Id    Name       Dept  Hire Date  Grade  Term Date  Salary"
+	perform Z100-read-file
+	perform until W10-eof
+		add 1 to W20-rec-count
+		display emp-id " " emp-name " " emp-dept-code " "
+			emp-hire-date " " emp-job-grade " " emp-term-date " " emp-salary
+		perform Z100-read-file
+	end-perform
+	close emp-list
+	display "Total employees listed: " W20-rec-count
+	perform Y100-reconcile-ctl-count
+	stop run.
+Y100-reconcile-ctl-count.
+	if W10-ctl-seen
+		if W30-ctl-count = W20-rec-count
+			display "Control record count reconciles: " W30-ctl-count
+		else
+			display "*** control record count MISMATCH: control record says "
+				W30-ctl-count ", actual read " W20-rec-count
+		end-if
+	end-if.
+Z100-read-file.
+	read emp-list
+		at end move "Y" to W10-eof-sw
+	end-read
+	if not W10-eof and emp-id of emp-list-rec = "99999"
+		move emp-ctl-record-count to W30-ctl-count
+		move "Y" to W10-ctl-seen-sw
+		move "Y" to W10-eof-sw
+	end-if.
