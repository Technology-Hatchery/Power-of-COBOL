@@ -0,0 +1,290 @@
+*> Employee master maintenance.
+*> Applies one add/change/delete/inquire transaction picked from the
+*> menu directly against emp001 by employee id. Used to load the
+*> whole file into a working-storage table and rewrite it on exit,
+*> back when emp001 was a flat sequential file; now that emp001 is
+*> indexed by emp-id (see emp-rec.cpy/the SELECT below) every
+*> operation goes straight at the one record it needs.
+*> Also keeps a trailer control record (emp-ctl-rec.cpy, reserved
+*> emp-id "99999") in step with every add/delete, so the report
+*> programs can confirm their record count without a separate pass.
+*> Every salary change that actually gets rewritten is appended to
+*> salaudit (sal-audit-rec.cpy) with the old and new amount, so a
+*> raise or cut can be traced back after the fact.
+identification division.
+program-id. empmaint.
+environment division.
+input-output section.
+file-control.
+	select emp-list assign to "emp001"
+		organization is indexed
+		access mode is dynamic
+		record key is emp-id of emp-list-rec
+		file status is W90-emp-status.
+	select sal-audit-file assign to "salaudit"
+		file status is W90-audit-status.
+data division.
+file section.
+fd	emp-list.
+01	emp-list-rec.
+	copy emp-rec.
+01	emp-ctl-record.
+	copy emp-ctl-rec.
+fd	sal-audit-file.
+01	sal-audit-file-rec.
+	copy sal-audit-rec.
+working-storage section.
+01	W10-switches.
+	05	W10-found-sw		pic X value "N".
+		88	W10-found				value "Y".
+01	W30-menu-choice			pic 9.
+01	W60-ctl-delta			pic S9(3) value 0.
+01	W90-emp-status			pic XX.
+	88	W90-emp-ok				value "00".
+01	W90-audit-status		pic XX.
+	88	W90-audit-ok			value "00".
+01	W90-signon-sw			pic X.
+	88	W90-signon-ok			value "Y".
+01	W60-old-salary			pic S9(5) comp-3.
+01	emp-work.
+	copy emp-rec.
+01	W40-formatted-salary		pic X(15).
+01	W40-salary-amt				pic S9(7)v99 comp-3.
+01	W40-formatted-date			pic X(10).
+01	W50-name-check				pic X(35).
+01	W50-name-valid-sw			pic X.
+	88	W50-name-valid				value "Y".
+01	W50-br-valid-sw				pic X.
+	88	W50-br-valid				value "Y".
+	copy locale-sw.
+procedure division.
+A100-start.
+	call "opsignon" using W90-signon-sw end-call
+	if not W90-signon-ok
+		move 16 to return-code
+		goback
+	end-if
+	*> A brand new emp001 that has never been created can't be opened
+	*> i-o at all (status 35) - open it output once to bring it into
+	*> existence, then reopen i-o the normal way.
+	open i-o emp-list
+	if W90-emp-status = "35"
+		open output emp-list
+		close emp-list
+		open i-o emp-list
+	end-if
+	if not W90-emp-ok
+		display "empmaint: unable to open emp001, status " W90-emp-status
+		move 16 to return-code
+		goback
+	end-if
+	*> Likewise, OPEN EXTEND does not create salaudit if it doesn't
+	*> exist yet - fall back to OPEN OUTPUT the first time.
+	open extend sal-audit-file
+	if W90-audit-status = "35"
+		open output sal-audit-file
+	end-if
+	if not W90-audit-ok
+		display "empmaint: unable to open salaudit, status " W90-audit-status
+		close emp-list
+		move 16 to return-code
+		goback
+	end-if
+	perform until W30-menu-choice = 5
+		perform C100-show-menu
+		evaluate W30-menu-choice
+			when 1 perform D100-add
+			when 2 perform D200-change
+			when 3 perform D300-delete
+			when 4 perform D400-inquire
+			when 5 continue
+			when other display "Please choose 1 through 5."
+		end-evaluate
+	end-perform
+	close emp-list
+	close sal-audit-file
+	move 0 to return-code
+	goback.
+C100-show-menu.
+	display " "
+	display "Employee Master Maintenance"
+	display "1. Add employee"
+	display "2. Change employee"
+	display "3. Delete employee"
+	display "4. Inquire employee"
+	display "5. Exit"
+	display "Enter choice: " with no advancing
+	accept W30-menu-choice.
+D100-add.
+	display "Enter employee id: " with no advancing
+	accept emp-id of emp-work
+	perform F100-find-emp
+	if W10-found
+		display "Employee " emp-id of emp-work " already exists."
+	else
+		display "Enter employee name: " with no advancing
+		accept emp-name of emp-work
+		move spaces to W50-name-check
+		move emp-name of emp-work to W50-name-check
+		call "nameedit" using W50-name-check W50-name-valid-sw end-call
+		if not W50-name-valid
+			display "Employee name must be alphabetic - not added."
+		else
+			display "Enter employee salary: " with no advancing
+			accept emp-salary of emp-work
+			display "Enter department code: " with no advancing
+			accept emp-dept-code of emp-work
+			display "Enter branch code: " with no advancing
+			accept emp-br-code of emp-work
+			call "brcdedit" using emp-br-code of emp-work W50-br-valid-sw
+				end-call
+			if not W50-br-valid
+				display "Branch code not recognized - not added."
+			else
+				display "Enter hire date (yyyymmdd): " with no advancing
+				accept emp-hire-date of emp-work
+				display "Enter job grade: " with no advancing
+				accept emp-job-grade of emp-work
+				move 0 to emp-term-date of emp-work
+				accept emp-created-date of emp-work from date yyyymmdd
+				accept emp-created-time of emp-work from time
+				move emp-created-date of emp-work to emp-changed-date of emp-work
+				move emp-created-time of emp-work to emp-changed-time of emp-work
+				move emp-work to emp-list-rec
+				write emp-list-rec
+					invalid key
+						display "Employee not added, status " W90-emp-status
+					not invalid key
+						display "Employee added."
+						move 1 to W60-ctl-delta
+						perform G100-adjust-ctl-count
+				end-write
+			end-if
+		end-if
+	end-if.
+D200-change.
+	display "Enter employee id: " with no advancing
+	accept emp-id of emp-work
+	perform F100-find-emp
+	if W10-found
+		move emp-salary of emp-list-rec to W60-old-salary
+		display "Enter new employee name: " with no advancing
+		accept emp-name of emp-list-rec
+		move spaces to W50-name-check
+		move emp-name of emp-list-rec to W50-name-check
+		call "nameedit" using W50-name-check W50-name-valid-sw end-call
+		if not W50-name-valid
+			display "Employee name must be alphabetic - not updated."
+		else
+			display "Enter new employee salary: " with no advancing
+			accept emp-salary of emp-list-rec
+			display "Enter new branch code: " with no advancing
+			accept emp-br-code of emp-list-rec
+			call "brcdedit" using emp-br-code of emp-list-rec W50-br-valid-sw
+				end-call
+			if not W50-br-valid
+				display "Branch code not recognized - employee not updated."
+			else
+				accept emp-changed-date of emp-list-rec from date yyyymmdd
+				accept emp-changed-time of emp-list-rec from time
+				rewrite emp-list-rec
+					invalid key
+						display "Employee not updated, status " W90-emp-status
+					not invalid key
+						display "Employee updated."
+						if emp-salary of emp-list-rec not = W60-old-salary
+							perform H100-write-audit
+						end-if
+				end-rewrite
+			end-if
+		end-if
+	else
+		display "Employee not found."
+	end-if.
+D300-delete.
+	display "Enter employee id: " with no advancing
+	accept emp-id of emp-work
+	perform F100-find-emp
+	if W10-found
+		delete emp-list record
+			invalid key
+				display "Employee not deleted, status " W90-emp-status
+			not invalid key
+				display "Employee deleted."
+				move -1 to W60-ctl-delta
+				perform G100-adjust-ctl-count
+		end-delete
+	else
+		display "Employee not found."
+	end-if.
+D400-inquire.
+	display "Enter employee id: " with no advancing
+	accept emp-id of emp-work
+	perform F100-find-emp
+	if W10-found
+		display "Id: " emp-id of emp-list-rec
+		display "Name: " emp-name of emp-list-rec
+		move emp-salary of emp-list-rec to W40-salary-amt
+		call "moneyfmt" using
+			W40-salary-amt
+			LOC-LOCALE-SWITCH
+			W40-formatted-salary
+		end-call
+		display "Salary: " W40-formatted-salary
+		display "Branch: " emp-br-code of emp-list-rec
+		call "datefmt" using
+			emp-created-date of emp-list-rec
+			LOC-LOCALE-SWITCH
+			W40-formatted-date
+		end-call
+		display "Created: " W40-formatted-date
+			" " emp-created-time of emp-list-rec
+		call "datefmt" using
+			emp-changed-date of emp-list-rec
+			LOC-LOCALE-SWITCH
+			W40-formatted-date
+		end-call
+		display "Last changed: " W40-formatted-date
+			" " emp-changed-time of emp-list-rec
+	else
+		display "Employee not found."
+	end-if.
+H100-write-audit.
+	move emp-id of emp-list-rec to saud-emp-id
+	move W60-old-salary to saud-old-salary
+	move emp-salary of emp-list-rec to saud-new-salary
+	move emp-changed-date of emp-list-rec to saud-changed-date
+	move emp-changed-time of emp-list-rec to saud-changed-time
+	write sal-audit-file-rec
+	if not W90-audit-ok
+		display "empmaint: unable to write salaudit, status "
+			W90-audit-status
+	end-if.
+F100-find-emp.
+	move emp-id of emp-work to emp-id of emp-list-rec
+	read emp-list
+		invalid key move "N" to W10-found-sw
+		not invalid key move "Y" to W10-found-sw
+	end-read.
+G100-adjust-ctl-count.
+	move "99999" to emp-id of emp-list-rec
+	read emp-list
+		invalid key move "N" to W10-found-sw
+		not invalid key move "Y" to W10-found-sw
+	end-read
+	if W10-found
+		add W60-ctl-delta to emp-ctl-record-count
+		rewrite emp-list-rec
+			invalid key
+				display "empmaint: unable to update control record, status "
+					W90-emp-status
+		end-rewrite
+	else
+		move "99999" to emp-ctl-id
+		move W60-ctl-delta to emp-ctl-record-count
+		write emp-list-rec
+			invalid key
+				display "empmaint: unable to create control record, status "
+					W90-emp-status
+		end-write
+	end-if.
