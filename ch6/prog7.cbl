@@ -0,0 +1,80 @@
+*> Employee batch run sequence.
+*> Chains the standalone steps that used to have to be run one at a
+*> time by hand into a single job: edit/validate incoming new-hire
+*> transactions (newhire, ch6/prog4.cbl), load the accepted ones into
+*> emp001 (newhload, ch6/prog6.cbl), then produce the master report
+*> and the salary distribution report (emprpt/salrpt, ch6/prog3.cbl
+*> and prog5.cbl). Every step is expected to leave a normal COBOL
+*> RETURN-CODE behind - 0 for success, 16 for a step that couldn't
+*> even open one of its files - and this driver checks it after each
+*> CALL, stopping the whole cycle the moment a step comes back bad
+*> rather than pressing on with a report built on a half-loaded file.
+identification division.
+program-id. empbatch.
+data division.
+working-storage section.
+01	W10-step-name			pic X(8).
+01	W20-step-rc				pic S9(4) comp value 0.
+01	W30-signon-sw			pic X.
+	88	W30-signon-ok			value "Y".
+01	W40-day					pic 9.
+	88	W40-saturday			value 6.
+	88	W40-sunday				value 7.
+linkage section.
+01	LK-signon-verified		pic X.
+	88	LK-signon-ok			value "Y".
+procedure division using optional LK-signon-verified.
+A100-start.
+	accept W40-day from day-of-week
+	if W40-saturday or W40-sunday
+		display "Employee batch cycle skipped - weekday-only run, today is "
+			"day " W40-day " of the week."
+		move 0 to return-code
+		goback
+	end-if
+	*> A caller (nitecycl) that has already put the operator through
+	*> signon passes that down instead of prompting a second time;
+	*> run standalone, this program still gates itself exactly the
+	*> way empmaint/newhload/emprpt/salrpt do.
+	if LK-signon-verified is omitted
+		call "opsignon" using W30-signon-sw end-call
+		if not W30-signon-ok
+			move 16 to return-code
+			goback
+		end-if
+	else
+		move "Y" to W30-signon-sw
+	end-if
+	display "Employee batch cycle starting."
+	move "newhire" to W10-step-name
+	call "newhire" end-call
+	move return-code to W20-step-rc
+	if W20-step-rc >= 8
+		perform Z100-abort
+	end-if
+	move "newhload" to W10-step-name
+	call "newhload" using W30-signon-sw end-call
+	move return-code to W20-step-rc
+	if W20-step-rc >= 8
+		perform Z100-abort
+	end-if
+	move "emprpt" to W10-step-name
+	call "emprpt" using W30-signon-sw end-call
+	move return-code to W20-step-rc
+	if W20-step-rc >= 8
+		perform Z100-abort
+	end-if
+	move "salrpt" to W10-step-name
+	call "salrpt" using W30-signon-sw end-call
+	move return-code to W20-step-rc
+	if W20-step-rc >= 8
+		perform Z100-abort
+	end-if
+	display "Employee batch cycle completed successfully."
+	move 0 to return-code
+	goback.
+Z100-abort.
+	display "Employee batch cycle stopped - step " W10-step-name
+		" returned code " W20-step-rc
+	move W20-step-rc to return-code
+	goback.
