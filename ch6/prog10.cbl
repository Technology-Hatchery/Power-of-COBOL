@@ -0,0 +1,123 @@
+*> Combined nightly batch cycle.
+*> Employee processing (empbatch, ch6/prog7.cbl), student averages
+*> (stugrade, ch7/prog1.cbl) and leave processing (periodend,
+*> ch6/prog8.cbl) used to each be kicked off separately by an
+*> operator with no combined run tying them together. This drives
+*> all three from one shared run-date in a fixed order - employee
+*> first, then student, then leave - and prints one end-of-job
+*> statistics block covering the whole night's work instead of three
+*> unrelated job logs. Leave accrual posting (leavpost, ch8/prog1.cbl)
+*> prompts an operator for one specific leave request at a time and
+*> has no unattended/batch form, so periodend's already-automated
+*> quarter-end leave balance reset stands in for the leave step here;
+*> leavpost itself stays a standalone menu option for one-at-a-time
+*> requests as it always has been.
+identification division.
+program-id. nitecycl.
+data division.
+working-storage section.
+01	W10-run-date			pic 9(8).
+01	W20-step-name			pic X(8).
+01	W20-step-rc				pic S9(4) comp value 0.
+01	W30-signon-sw			pic X.
+	88	W30-signon-ok			value "Y".
+01	W40-day					pic 9.
+	88	W40-saturday			value 6.
+	88	W40-sunday				value 7.
+01	W50-stats.
+	05	W50-steps-run		pic 9(2) comp value 0.
+	05	W50-worst-rc		pic S9(4) comp value 0.
+01	W60-quarter-end-sw		pic X value "N".
+	88	W60-quarter-end			value "Y".
+	copy date-routines.
+procedure division.
+A100-start.
+	accept W10-run-date from date yyyymmdd
+	accept W40-day from day-of-week
+	if W40-saturday or W40-sunday
+		display "Nightly batch cycle skipped - weekday-only run, today is "
+			"day " W40-day " of the week."
+		move 0 to return-code
+		goback
+	end-if
+	call "opsignon" using W30-signon-sw end-call
+	if not W30-signon-ok
+		move 16 to return-code
+		goback
+	end-if
+	perform B100-check-quarter-end
+	display "Nightly batch cycle starting, run date " W10-run-date "."
+	move "empbatch" to W20-step-name
+	call "empbatch" using W30-signon-sw end-call
+	move return-code to W20-step-rc
+	perform Y100-record-step
+	if W20-step-rc >= 8
+		perform Z100-abort
+	end-if
+	*> On a quarter-end run, periodend's own quarterly rollup (below)
+	*> already calls stugrade - calling it again here would print the
+	*> same student average report twice in one invocation.
+	if W60-quarter-end
+		display "Nightly batch cycle: quarter-end run, stugrade will run as "
+			"part of period-end processing - skipping the separate step."
+	else
+		move "stugrade" to W20-step-name
+		call "stugrade" end-call
+		move return-code to W20-step-rc
+		perform Y100-record-step
+		if W20-step-rc >= 8
+			perform Z100-abort
+		end-if
+	end-if
+	move "periodend" to W20-step-name
+	call "periodend" end-call
+	move return-code to W20-step-rc
+	perform Y100-record-step
+	if W20-step-rc >= 8
+		perform Z100-abort
+	end-if
+	display "Nightly batch cycle completed successfully."
+	perform X100-print-stats
+	move 0 to return-code
+	goback.
+B100-check-quarter-end.
+	*> Same daterotn-driven quarter-end Julian day-of-year check
+	*> periodend (ch6/prog8.cbl) uses, computed here off the same
+	*> shared run date so the two programs agree on what day it is.
+	move W10-run-date to DR-GREG-DATE
+	move "G2J " to DR-FUNCTION
+	call "daterotn" using DR-DATE-PARMS end-call
+	if not DR-DATE-OK
+		move "N" to W60-quarter-end-sw
+	else
+		evaluate true
+			when DR-LEAP-YEAR and DR-JUL-DDD = 91
+			when not DR-LEAP-YEAR and DR-JUL-DDD = 90
+			when DR-LEAP-YEAR and DR-JUL-DDD = 182
+			when not DR-LEAP-YEAR and DR-JUL-DDD = 181
+			when DR-LEAP-YEAR and DR-JUL-DDD = 274
+			when not DR-LEAP-YEAR and DR-JUL-DDD = 273
+			when DR-LEAP-YEAR and DR-JUL-DDD = 366
+			when not DR-LEAP-YEAR and DR-JUL-DDD = 365
+				move "Y" to W60-quarter-end-sw
+			when other
+				move "N" to W60-quarter-end-sw
+		end-evaluate
+	end-if.
+Y100-record-step.
+	add 1 to W50-steps-run
+	if W20-step-rc > W50-worst-rc
+		move W20-step-rc to W50-worst-rc
+	end-if.
+X100-print-stats.
+	display " "
+	display "Nightly batch cycle end of job statistics"
+	display "Run date:          " W10-run-date
+	display "Steps completed:   " W50-steps-run
+	display "Worst step code:   " W50-worst-rc.
+Z100-abort.
+	display "Nightly batch cycle stopped - step " W20-step-name
+		" returned code " W20-step-rc
+	perform X100-print-stats
+	move W20-step-rc to return-code
+	goback.
