@@ -0,0 +1,122 @@
+*> Period-end processing cycle.
+*> Nothing in the suite ever distinguished an ordinary daily run from
+*> a period-end one - prog6 (ch5/prog6.cbl) can already tell us
+*> today's Julian day-of-year, but nothing used that to decide
+*> whether today needs quarter-end processing on top of the usual
+*> daily jobs. This drives that decision off daterotn (ch9/prog1.cbl)
+*> the same way prog6 does, and on a quarter-end date runs the
+*> quarterly student average rollup (stugrade, ch7/prog1.cbl) and
+*> resets every leave balance (leaveacc, leave-bal-rec.cpy) back to
+*> its standard annual accrual for the new quarter.
+identification division.
+program-id. periodend.
+environment division.
+input-output section.
+file-control.
+	select leave-bal-file assign to "leaveacc"
+		organization is indexed
+		access mode is dynamic
+		record key is lbal-emp-id of leave-bal-file-rec
+		file status is W90-bal-status.
+data division.
+file section.
+fd	leave-bal-file.
+01	leave-bal-file-rec.
+	copy leave-bal-rec.
+working-storage section.
+01	W10-switches.
+	05	W10-eof-sw			pic X value "N".
+		88	W10-eof					value "Y".
+	05	W10-quarter-end-sw	pic X value "N".
+		88	W10-quarter-end			value "Y".
+01	W20-today.
+	05	W20-yy				pic 9(4).
+	05	W20-mm				pic 9(2).
+	05	W20-dd				pic 9(2).
+01	W40-reset-count			pic 9(5) comp value 0.
+01	W40-default-accrual		pic S9(3)v99 comp-3 value 20.00.
+01	W90-bal-status			pic XX.
+	88	W90-bal-ok				value "00".
+	copy date-routines.
+procedure division.
+A100-start.
+	accept W20-today from date yyyymmdd
+	move W20-yy(1:2) to DR-GREG-CC
+	move W20-yy(3:2) to DR-GREG-YY
+	move W20-mm to DR-GREG-MM
+	move W20-dd to DR-GREG-DD
+	move "G2J " to DR-FUNCTION
+	call "daterotn" using DR-DATE-PARMS
+	end-call
+	if not DR-DATE-OK
+		display "periodend: daterotn rejected today's date - abandoning run."
+		move 16 to return-code
+		goback
+	end-if
+	*> Quarter-end Julian day-of-year thresholds shift by one after
+	*> February in a leap year, exactly the way daterotn's own
+	*> Gregorian<->Julian conversion accounts for the leap day.
+	evaluate true
+		when DR-LEAP-YEAR and DR-JUL-DDD = 91
+		when not DR-LEAP-YEAR and DR-JUL-DDD = 90
+		when DR-LEAP-YEAR and DR-JUL-DDD = 182
+		when not DR-LEAP-YEAR and DR-JUL-DDD = 181
+		when DR-LEAP-YEAR and DR-JUL-DDD = 274
+		when not DR-LEAP-YEAR and DR-JUL-DDD = 273
+		when DR-LEAP-YEAR and DR-JUL-DDD = 366
+		when not DR-LEAP-YEAR and DR-JUL-DDD = 365
+			move "Y" to W10-quarter-end-sw
+		when other
+			move "N" to W10-quarter-end-sw
+	end-evaluate
+	if W10-quarter-end
+		display "periodend: quarter-end run detected (Julian day "
+			DR-JUL-DDD ") - running quarter-end processing."
+		perform B100-quarterly-student-rollup
+		perform C100-reset-leave-balances
+		display "periodend: quarter-end processing complete."
+	else
+		display "periodend: not a quarter-end run (Julian day "
+			DR-JUL-DDD ") - no period-end processing performed."
+	end-if
+	move 0 to return-code
+	goback.
+B100-quarterly-student-rollup.
+	display " "
+	display "Quarterly student average rollup:"
+	call "stugrade" end-call.
+C100-reset-leave-balances.
+	display " "
+	display "Quarterly leave balance reset:"
+	move 0 to W40-reset-count
+	open i-o leave-bal-file
+	if not W90-bal-ok
+		display "periodend: unable to open leaveacc, status " W90-bal-status
+	else
+		move "N" to W10-eof-sw
+		move low-values to lbal-emp-id of leave-bal-file-rec
+		start leave-bal-file key is >= lbal-emp-id of leave-bal-file-rec
+			invalid key
+				move "Y" to W10-eof-sw
+		end-start
+		perform until W10-eof
+			perform Z100-read-next-balance
+			if not W10-eof
+				move W40-default-accrual to lbal-accrued-days
+				move 0 to lbal-used-days
+				move W40-default-accrual to lbal-balance-days
+				rewrite leave-bal-file-rec
+					invalid key
+						display "periodend: unable to reset balance for "
+							lbal-emp-id
+				end-rewrite
+				add 1 to W40-reset-count
+			end-if
+		end-perform
+		close leave-bal-file
+		display "Balances reset: " W40-reset-count
+	end-if.
+Z100-read-next-balance.
+	read leave-bal-file next record
+		at end move "Y" to W10-eof-sw
+	end-read.
