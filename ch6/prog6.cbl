@@ -0,0 +1,152 @@
+*> New-hire load.
+*> Loads the accepted new-hire transactions newhire (ch6/prog4.cbl)
+*> wrote to newhacc into emp001 - a straight keyed WRITE per record,
+*> the same way empmaint's D100-add does now that emp001 is indexed
+*> - and keeps the trailer control record (emp-ctl-rec.cpy) in step
+*> exactly like empmaint. An id already on file is
+*> skipped and counted rather than treated as fatal; only a file-open
+*> failure stops the run. This is the "load emp001" step of the
+*> batch cycle (empbatch, ch6/prog7.cbl) that sits between newhire's
+*> edit/validate pass and the reports.
+identification division.
+program-id. newhload.
+environment division.
+input-output section.
+file-control.
+	select newhire-acc assign to "newhacc"
+		file status is W90-acc-status.
+	select emp-list assign to "emp001"
+		organization is indexed
+		access mode is dynamic
+		record key is emp-id of emp-list-rec
+		file status is W90-emp-status.
+data division.
+file section.
+fd	newhire-acc.
+01	newhacc-rec.
+	copy emp-rec.
+fd	emp-list.
+01	emp-list-rec.
+	copy emp-rec.
+01	emp-ctl-record.
+	copy emp-ctl-rec.
+working-storage section.
+01	W10-switches.
+	05	W10-eof-sw			pic X value "N".
+		88	W10-eof					value "Y".
+	05	W10-found-sw		pic X value "N".
+		88	W10-found				value "Y".
+01	W20-counters.
+	05	W20-read-count		pic 9(5) comp value 0.
+	05	W20-added-count		pic 9(5) comp value 0.
+	05	W20-dup-count		pic 9(5) comp value 0.
+01	W60-ctl-delta			pic S9(3) value 0.
+01	W70-max-retries			pic 9(2) value 5.
+01	W70-attempt-count		pic 9(2) value 0.
+01	W70-retry-sw			pic X value "Y".
+	88	W70-retry-again			value "Y".
+01	W90-acc-status			pic XX.
+	88	W90-acc-ok				value "00".
+01	W90-emp-status			pic XX.
+	88	W90-emp-ok				value "00".
+01	W90-signon-sw			pic X.
+	88	W90-signon-ok			value "Y".
+linkage section.
+01	LK-signon-verified		pic X.
+	88	LK-signon-ok			value "Y".
+procedure division using optional LK-signon-verified.
+A100-start.
+	if LK-signon-verified is omitted
+		call "opsignon" using W90-signon-sw end-call
+		if not W90-signon-ok
+			move 16 to return-code
+			goback
+		end-if
+	end-if
+	open input newhire-acc
+	if not W90-acc-ok
+		display "newhload: unable to open newhacc, status " W90-acc-status
+		move 16 to return-code
+		goback
+	end-if
+	*> emp001 may still be held open by another step of the same
+	*> batch cycle (empbatch, ch6/prog7.cbl), so a failed open here
+	*> is retried a few times before it is treated as fatal. A brand
+	*> new emp001 that has never been created can't be opened i-o at
+	*> all (status 35) - open it output once to bring it into
+	*> existence, then reopen i-o the normal way.
+	perform with test after
+			until W90-emp-ok or not W70-retry-again
+		open i-o emp-list
+		if W90-emp-status = "35"
+			open output emp-list
+			close emp-list
+			open i-o emp-list
+		end-if
+		if not W90-emp-ok
+			call "retryutl" using
+				W70-max-retries W70-attempt-count W70-retry-sw
+			end-call
+		end-if
+	end-perform
+	if not W90-emp-ok
+		display "newhload: unable to open emp001, status " W90-emp-status
+		close newhire-acc
+		move 16 to return-code
+		goback
+	end-if
+	perform Z100-read-file
+	perform until W10-eof
+		add 1 to W20-read-count
+		perform B100-load-one
+		perform Z100-read-file
+	end-perform
+	close newhire-acc
+	close emp-list
+	display "New-hire records read:                  " W20-read-count
+	display "New-hire records added to emp001:        " W20-added-count
+	display "New-hire records skipped as duplicates:  " W20-dup-count
+	move 0 to return-code
+	goback.
+B100-load-one.
+	move newhacc-rec to emp-list-rec
+	accept emp-created-date of emp-list-rec from date yyyymmdd
+	accept emp-created-time of emp-list-rec from time
+	move emp-created-date of emp-list-rec to emp-changed-date of emp-list-rec
+	move emp-created-time of emp-list-rec to emp-changed-time of emp-list-rec
+	write emp-list-rec
+		invalid key
+			add 1 to W20-dup-count
+			display "newhload: employee " emp-id of newhacc-rec
+				" already on file, skipped."
+		not invalid key
+			add 1 to W20-added-count
+			move 1 to W60-ctl-delta
+			perform G100-adjust-ctl-count
+	end-write.
+G100-adjust-ctl-count.
+	move "99999" to emp-id of emp-list-rec
+	read emp-list
+		invalid key move "N" to W10-found-sw
+		not invalid key move "Y" to W10-found-sw
+	end-read
+	if W10-found
+		add W60-ctl-delta to emp-ctl-record-count
+		rewrite emp-list-rec
+			invalid key
+				display "newhload: unable to update control record, status "
+					W90-emp-status
+		end-rewrite
+	else
+		move "99999" to emp-ctl-id
+		move W60-ctl-delta to emp-ctl-record-count
+		write emp-list-rec
+			invalid key
+				display "newhload: unable to create control record, status "
+					W90-emp-status
+		end-write
+	end-if.
+Z100-read-file.
+	read newhire-acc
+		at end move "Y" to W10-eof-sw
+	end-read.
