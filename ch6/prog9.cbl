@@ -0,0 +1,87 @@
+*> Payroll control total report.
+*> emprpt and salrpt (ch6/prog3.cbl, prog5.cbl) both print a detail
+*> line per employee with a total-salary line tacked on the end, but
+*> neither gives the payroll department a single number they can
+*> reconcile against the general ledger without wading through a
+*> full listing first. This reads emp001 end to end and prints just
+*> the two totals - headcount and total salary - the same trailer
+*> control record reconciliation (emp-ctl-rec.cpy) that emprpt and
+*> salrpt already do, so a truncated or partially-transmitted file
+*> is caught here too instead of only on the detail reports.
+identification division.
+program-id. payctl.
+environment division.
+input-output section.
+file-control.
+	select emp-list assign to "emp001"
+		organization is indexed
+		record key is emp-id of emp-list-rec
+		file status is W90-emp-status.
+data division.
+file section.
+fd	emp-list.
+01	emp-list-rec.
+	copy emp-rec.
+01	emp-ctl-record.
+	copy emp-ctl-rec.
+working-storage section.
+01	W10-switches.
+	05	W10-eof-sw			pic X value "N".
+		88	W10-eof					value "Y".
+	05	W10-ctl-seen-sw		pic X value "N".
+		88	W10-ctl-seen			value "Y".
+01	W30-ctl-count			pic 9(7) value 0.
+01	W20-rec-count			pic 9(5) comp value 0.
+01	W30-total-salary		pic S9(9) comp value 0.
+01	W40-formatted-total		pic Z(8)9-.
+01	W90-emp-status			pic XX.
+	88	W90-emp-ok				value "00".
+01	W90-signon-sw			pic X.
+	88	W90-signon-ok			value "Y".
+procedure division.
+A100-start.
+	call "opsignon" using W90-signon-sw end-call
+	if not W90-signon-ok
+		move 16 to return-code
+		goback
+	end-if
+	open input emp-list
+	if not W90-emp-ok
+		display "payctl: unable to open emp001, status " W90-emp-status
+		move 16 to return-code
+		goback
+	end-if
+	perform Z100-read-file
+	perform until W10-eof
+		add 1 to W20-rec-count
+		add emp-salary of emp-list-rec to W30-total-salary
+		perform Z100-read-file
+	end-perform
+	close emp-list
+	move W30-total-salary to W40-formatted-total
+	display " "
+	display "Payroll control totals"
+	display "Total employees:   " W20-rec-count
+	display "Total emp-salary:  " W40-formatted-total
+	move 0 to return-code
+	perform E100-reconcile-ctl-count
+	goback.
+E100-reconcile-ctl-count.
+	if W10-ctl-seen
+		if W30-ctl-count = W20-rec-count
+			display "Control record count reconciles: " W30-ctl-count
+		else
+			display "*** control record count MISMATCH: control record says "
+				W30-ctl-count ", actual read " W20-rec-count
+			move 8 to return-code
+		end-if
+	end-if.
+Z100-read-file.
+	read emp-list
+		at end move "Y" to W10-eof-sw
+	end-read
+	if not W10-eof and emp-id of emp-list-rec = "99999"
+		move emp-ctl-record-count to W30-ctl-count
+		move "Y" to W10-ctl-seen-sw
+		move "Y" to W10-eof-sw
+	end-if.
