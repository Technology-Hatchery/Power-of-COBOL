@@ -0,0 +1,155 @@
+*> Printed employee master report.
+*> empdrpt (ch6/prog2.cbl) DISPLAYs the department/grade fields to
+*> the console; this produces the equivalent as an actual printed
+*> report - page headers, a page break every W10-lines-per-page
+*> detail lines, and a grand total salary line at the end.
+*> Also skips and reconciles emp001's trailer control record
+*> (emp-ctl-rec.cpy, emp-id "99999"), the same as empdrpt.
+identification division.
+program-id. emprpt.
+environment division.
+input-output section.
+file-control.
+	select emp-list assign to "emp001"
+		organization is indexed
+		record key is emp-id of emp-list-rec
+		file status is W90-emp-status.
+	select emp-rpt assign to "emprpt01"
+		file status is W90-rpt-status.
+data division.
+file section.
+fd	emp-list.
+01	emp-list-rec.
+	copy emp-rec.
+01	emp-ctl-record.
+	copy emp-ctl-rec.
+fd	emp-rpt
+	label records are standard.
+01	rpt-line			pic X(80).
+working-storage section.
+01	W10-switches.
+	05	W10-eof-sw			pic X value "N".
+		88	W10-eof					value "Y".
+	05	W10-ctl-seen-sw		pic X value "N".
+		88	W10-ctl-seen			value "Y".
+01	W30-ctl-count			pic 9(7) value 0.
+01	W20-counters.
+	05	W20-rec-count		pic 9(5) comp value 0.
+	05	W20-line-count		pic 9(3) comp value 0.
+	05	W20-page-count		pic 9(3) comp value 0.
+	05	W20-lines-per-page	pic 9(3) comp value 20.
+01	W30-total-salary		pic S9(9) comp value 0.
+01	W40-formatted-total		pic Z(8)9-.
+01	W90-emp-status			pic XX.
+	88	W90-emp-ok				value "00".
+01	W90-rpt-status			pic XX.
+	88	W90-rpt-ok				value "00".
+01	W90-signon-sw			pic X.
+	88	W90-signon-ok			value "Y".
+01	W50-page-header-1.
+	05	filler				pic X(1) value space.
+	05	filler				pic X(35) value "Employee Master Report".
+	05	filler				pic X(8) value "Page:  ".
+	05	W50-page-no			pic ZZ9.
+01	W50-page-header-2.
+	05	filler				pic X(80) value
+		"Id    Name       Dept  Hire Date  Grade  Term Date  Salary".
+01	W50-detail-line.
+	05	W50-id				pic X(6).
+	05	W50-name			pic X(11).
+	05	W50-dept			pic X(6).
+	05	W50-hire			pic X(11).
+	05	W50-grade			pic X(7).
+	05	W50-term			pic X(11).
+	05	W50-salary			pic ---,---9.
+	05	filler				pic X(8).
+01	W50-total-line.
+	05	filler				pic X(23) value "Total employees listed:".
+	05	W50-total-count		pic ZZZZ9.
+	05	filler				pic X(10) value spaces.
+	05	filler				pic X(14) value "Total salary: ".
+	05	W50-total-salary	pic Z(8)9-.
+linkage section.
+01	LK-signon-verified		pic X.
+	88	LK-signon-ok			value "Y".
+procedure division using optional LK-signon-verified.
+A100-start.
+	if LK-signon-verified is omitted
+		call "opsignon" using W90-signon-sw end-call
+		if not W90-signon-ok
+			move 16 to return-code
+			goback
+		end-if
+	end-if
+	open input emp-list
+	if not W90-emp-ok
+		display "emprpt: unable to open emp001, status " W90-emp-status
+		move 16 to return-code
+		goback
+	end-if
+	open output emp-rpt
+	if not W90-rpt-ok
+		display "emprpt: unable to open emprpt01, status " W90-rpt-status
+		close emp-list
+		move 16 to return-code
+		goback
+	end-if
+	perform Z100-read-file
+	perform until W10-eof
+		add 1 to W20-rec-count
+		add emp-salary to W30-total-salary
+		if W20-line-count = 0 or W20-line-count >= W20-lines-per-page
+			perform B100-print-headers
+		end-if
+		perform C100-print-detail
+		perform Z100-read-file
+	end-perform
+	perform D100-print-totals
+	close emp-list
+	close emp-rpt
+	display "Employee master report written to emprpt01, "
+		W20-rec-count " employee(s) listed."
+	move 0 to return-code
+	perform E100-reconcile-ctl-count
+	goback.
+B100-print-headers.
+	add 1 to W20-page-count
+	move W20-page-count to W50-page-no
+	write rpt-line from W50-page-header-1 after advancing page
+	write rpt-line from W50-page-header-2
+	move 0 to W20-line-count.
+C100-print-detail.
+	move emp-id to W50-id
+	move emp-name to W50-name
+	move emp-dept-code to W50-dept
+	move emp-hire-date to W50-hire
+	move emp-job-grade to W50-grade
+	move emp-term-date to W50-term
+	move emp-salary to W50-salary
+	write rpt-line from W50-detail-line
+	add 1 to W20-line-count.
+D100-print-totals.
+	move spaces to rpt-line
+	write rpt-line
+	move W20-rec-count to W50-total-count
+	move W30-total-salary to W50-total-salary
+	write rpt-line from W50-total-line.
+E100-reconcile-ctl-count.
+	if W10-ctl-seen
+		if W30-ctl-count = W20-rec-count
+			display "Control record count reconciles: " W30-ctl-count
+		else
+			display "*** control record count MISMATCH: control record says "
+				W30-ctl-count ", actual read " W20-rec-count
+			move 8 to return-code
+		end-if
+	end-if.
+Z100-read-file.
+	read emp-list
+		at end move "Y" to W10-eof-sw
+	end-read
+	if not W10-eof and emp-id of emp-list-rec = "99999"
+		move emp-ctl-record-count to W30-ctl-count
+		move "Y" to W10-ctl-seen-sw
+		move "Y" to W10-eof-sw
+	end-if.
