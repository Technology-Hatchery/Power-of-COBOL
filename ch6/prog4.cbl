@@ -0,0 +1,138 @@
+*> New-hire edit/validation.
+*> Runs every incoming new-hire transaction through the same field
+*> checks empmaint (ch6/prog1.cbl) applies interactively - alphabetic
+*> name (nameedit, ch9/prog5.cbl), a numeric salary and a valid
+*> Gregorian hire date (daterotn, ch9/prog1.cbl) - before the record
+*> is ever allowed near emp001. Records that pass go to newhacc for
+*> empmaint/a load job to pick up later; records that fail go to
+*> newhrej with the reason, instead of the batch run stopping cold on
+*> the first bad transaction.
+identification division.
+program-id. newhire.
+environment division.
+input-output section.
+file-control.
+	select newhire-in assign to "newhire01"
+		file status is W90-in-status.
+	select newhire-acc assign to "newhacc"
+		file status is W90-acc-status.
+	select newhire-rej assign to "newhrej"
+		file status is W90-rej-status.
+data division.
+file section.
+fd	newhire-in.
+01	newhire-rec.
+	copy emp-rec.
+fd	newhire-acc.
+01	newhacc-rec.
+	copy emp-rec.
+fd	newhire-rej.
+01	newhrej-rec.
+	05	newhrej-id			pic X(5).
+	05	newhrej-reason		pic X(40).
+working-storage section.
+01	W10-switches.
+	05	W10-eof-sw			pic X value "N".
+		88	W10-eof					value "Y".
+	05	W10-valid-sw		pic X value "Y".
+		88	W10-valid				value "Y".
+01	W20-counters.
+	05	W20-read-count		pic 9(5) comp value 0.
+	05	W20-accept-count	pic 9(5) comp value 0.
+	05	W20-reject-count	pic 9(5) comp value 0.
+01	W30-reason				pic X(40).
+01	W40-name-check			pic X(35).
+01	W40-name-valid-sw		pic X.
+	88	W40-name-valid			value "Y".
+01	W40-br-valid-sw			pic X.
+	88	W40-br-valid				value "Y".
+01	W90-in-status			pic XX.
+	88	W90-in-ok				value "00".
+01	W90-acc-status			pic XX.
+	88	W90-acc-ok				value "00".
+01	W90-rej-status			pic XX.
+	88	W90-rej-ok				value "00".
+	copy date-routines.
+procedure division.
+A100-start.
+	open input newhire-in
+	if not W90-in-ok
+		display "newhire: unable to open newhire01, status " W90-in-status
+		move 16 to return-code
+		goback
+	end-if
+	open output newhire-acc
+	open output newhire-rej
+	perform Z100-read-file
+	perform until W10-eof
+		add 1 to W20-read-count
+		perform B100-validate
+		if W10-valid
+			add 1 to W20-accept-count
+			move newhire-rec to newhacc-rec
+			write newhacc-rec
+		else
+			add 1 to W20-reject-count
+			move emp-id of newhire-rec to newhrej-id
+			move W30-reason to newhrej-reason
+			write newhrej-rec
+		end-if
+		perform Z100-read-file
+	end-perform
+	close newhire-in
+	close newhire-acc
+	close newhire-rej
+	display "New-hire records read:     " W20-read-count
+	display "New-hire records accepted: " W20-accept-count
+	display "New-hire records rejected: " W20-reject-count
+	move 0 to return-code
+	goback.
+B100-validate.
+	move "Y" to W10-valid-sw
+	move spaces to W30-reason
+	if emp-id of newhire-rec = spaces
+		move "N" to W10-valid-sw
+		move "Employee id is blank" to W30-reason
+	else
+		move spaces to W40-name-check
+		move emp-name of newhire-rec to W40-name-check
+		call "nameedit" using W40-name-check W40-name-valid-sw end-call
+		if not W40-name-valid
+			move "N" to W10-valid-sw
+			move "Employee name is not alphabetic" to W30-reason
+		else
+			if emp-salary of newhire-rec not numeric
+					or emp-salary of newhire-rec <= 0
+				move "N" to W10-valid-sw
+				move "Employee salary is not a valid positive amount"
+					to W30-reason
+			else
+				if emp-dept-code of newhire-rec = spaces
+					move "N" to W10-valid-sw
+					move "Department code is blank" to W30-reason
+				else
+					call "brcdedit" using
+						emp-br-code of newhire-rec W40-br-valid-sw
+					end-call
+					if not W40-br-valid
+						move "N" to W10-valid-sw
+						move "Branch code not recognized" to W30-reason
+					else
+						perform C100-check-hire-date
+					end-if
+				end-if
+			end-if
+		end-if
+	end-if.
+C100-check-hire-date.
+	move emp-hire-date of newhire-rec to DR-GREG-DATE
+	move "G2J " to DR-FUNCTION
+	call "daterotn" using DR-DATE-PARMS end-call
+	if DR-DATE-INVALID
+		move "N" to W10-valid-sw
+		move "Hire date is not a valid Gregorian date" to W30-reason
+	end-if.
+Z100-read-file.
+	read newhire-in
+		at end move "Y" to W10-eof-sw
+	end-read.
