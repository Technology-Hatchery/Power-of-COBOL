@@ -0,0 +1,176 @@
+*> Payroll distribution report - emp001 sorted by salary descending.
+*> Uses the SORT verb (an input procedure pulls records from the now-
+*> indexed emp001 and RELEASEs them to the sort work file; an output
+*> procedure RETURNs them back out in salary order and prints the
+*> report) rather than a hand-rolled in-memory sort, the same way
+*> ch3/prog2.cbl and ch7/prog2.cbl build their own lookup tables
+*> instead of reinventing table search.
+*> emp001's trailer control record (emp-ctl-rec.cpy, emp-id "99999")
+*> is held back from the sort itself in the input procedure below -
+*> sorting on salary would otherwise scatter it among the real
+*> employees instead of leaving it at the end - and its stored count
+*> is reconciled against the number of employees actually listed.
+identification division.
+program-id. salrpt.
+environment division.
+input-output section.
+file-control.
+	select emp-list assign to "emp001"
+		organization is indexed
+		record key is emp-id of emp-list-rec
+		file status is W90-emp-status.
+	select salary-sort-file assign to "sortwk01".
+	select sal-rpt assign to "salrpt01"
+		file status is W90-rpt-status.
+data division.
+file section.
+fd	emp-list.
+01	emp-list-rec.
+	copy emp-rec.
+01	emp-ctl-record.
+	copy emp-ctl-rec.
+sd	salary-sort-file.
+01	sort-rec.
+	copy emp-rec.
+fd	sal-rpt
+	label records are standard.
+01	rpt-line			pic X(80).
+working-storage section.
+01	W10-switches.
+	05	W10-emp-eof-sw		pic X value "N".
+		88	W10-emp-eof				value "Y".
+	05	W10-sort-eof-sw		pic X value "N".
+		88	W10-sort-eof			value "Y".
+	05	W10-ctl-seen-sw		pic X value "N".
+		88	W10-ctl-seen			value "Y".
+01	W30-ctl-count			pic 9(7) value 0.
+01	W20-counters.
+	05	W20-rec-count		pic 9(5) comp value 0.
+	05	W20-line-count		pic 9(3) comp value 0.
+	05	W20-page-count		pic 9(3) comp value 0.
+	05	W20-lines-per-page	pic 9(3) comp value 20.
+01	W30-total-salary		pic S9(9) comp value 0.
+01	W90-emp-status			pic XX.
+	88	W90-emp-ok				value "00".
+01	W90-rpt-status			pic XX.
+	88	W90-rpt-ok				value "00".
+01	W90-signon-sw			pic X.
+	88	W90-signon-ok			value "Y".
+01	W50-page-header-1.
+	05	filler				pic X(1) value space.
+	05	filler				pic X(35) value "Payroll Distribution Report".
+	05	filler				pic X(8) value "Page:  ".
+	05	W50-page-no			pic ZZ9.
+01	W50-page-header-2.
+	05	filler				pic X(80) value
+		"Rank  Id    Name       Dept  Salary".
+01	W50-detail-line.
+	05	W50-rank			pic ZZZZ9.
+	05	filler				pic X(1).
+	05	W50-id				pic X(6).
+	05	W50-name			pic X(11).
+	05	W50-dept			pic X(6).
+	05	W50-salary			pic ---,---9.
+	05	filler				pic X(20).
+01	W50-total-line.
+	05	filler				pic X(23) value "Total employees listed:".
+	05	W50-total-count		pic ZZZZ9.
+	05	filler				pic X(10) value spaces.
+	05	filler				pic X(14) value "Total salary: ".
+	05	W50-total-salary	pic Z(8)9-.
+linkage section.
+01	LK-signon-verified		pic X.
+	88	LK-signon-ok			value "Y".
+procedure division using optional LK-signon-verified.
+A100-start.
+	if LK-signon-verified is omitted
+		call "opsignon" using W90-signon-sw end-call
+		if not W90-signon-ok
+			move 16 to return-code
+			goback
+		end-if
+	end-if
+	open output sal-rpt
+	if not W90-rpt-ok
+		display "salrpt: unable to open salrpt01, status " W90-rpt-status
+		move 16 to return-code
+		goback
+	end-if
+	sort salary-sort-file
+		on descending key emp-salary of sort-rec
+		input procedure B100-load-sort-file
+		output procedure C100-write-report
+	close sal-rpt
+	display "Payroll distribution report written to salrpt01, "
+		W20-rec-count " employee(s) listed."
+	move 0 to return-code
+	perform E100-reconcile-ctl-count
+	goback.
+B100-load-sort-file.
+	open input emp-list
+	if not W90-emp-ok
+		display "salrpt: unable to open emp001, status " W90-emp-status
+	else
+		perform Z100-read-emp
+		perform until W10-emp-eof
+			if emp-id of emp-list-rec = "99999"
+				move emp-ctl-record-count to W30-ctl-count
+				move "Y" to W10-ctl-seen-sw
+			else
+				move emp-list-rec to sort-rec
+				release sort-rec
+			end-if
+			perform Z100-read-emp
+		end-perform
+		close emp-list
+	end-if.
+C100-write-report.
+	perform Z200-return-sort
+	perform until W10-sort-eof
+		add 1 to W20-rec-count
+		add emp-salary of sort-rec to W30-total-salary
+		if W20-line-count = 0 or W20-line-count >= W20-lines-per-page
+			perform D100-print-headers
+		end-if
+		perform D200-print-detail
+		perform Z200-return-sort
+	end-perform
+	perform D300-print-totals.
+D100-print-headers.
+	add 1 to W20-page-count
+	move W20-page-count to W50-page-no
+	write rpt-line from W50-page-header-1 after advancing page
+	write rpt-line from W50-page-header-2
+	move 0 to W20-line-count.
+D200-print-detail.
+	move W20-rec-count to W50-rank
+	move emp-id of sort-rec to W50-id
+	move emp-name of sort-rec to W50-name
+	move emp-dept-code of sort-rec to W50-dept
+	move emp-salary of sort-rec to W50-salary
+	write rpt-line from W50-detail-line
+	add 1 to W20-line-count.
+D300-print-totals.
+	move spaces to rpt-line
+	write rpt-line
+	move W20-rec-count to W50-total-count
+	move W30-total-salary to W50-total-salary
+	write rpt-line from W50-total-line.
+E100-reconcile-ctl-count.
+	if W10-ctl-seen
+		if W30-ctl-count = W20-rec-count
+			display "Control record count reconciles: " W30-ctl-count
+		else
+			display "*** control record count MISMATCH: control record says "
+				W30-ctl-count ", actual read " W20-rec-count
+			move 8 to return-code
+		end-if
+	end-if.
+Z100-read-emp.
+	read emp-list
+		at end move "Y" to W10-emp-eof-sw
+	end-read.
+Z200-return-sort.
+	return salary-sort-file
+		at end move "Y" to W10-sort-eof-sw
+	end-return.
