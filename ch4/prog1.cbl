@@ -4,16 +4,28 @@ program-id. prog1.
 environment division.
 input-output section.
 file-control.
-	select file1 assign to 'external01'.
+	select file1 assign to 'external01'
+		file status is W90-file1-status.
 data division.
 file section.
 fd file1
 	label records are standard.
 01	file1-record		pic X(10).
 working-storage section.
-01	file1-ws-record		pic X(5).
+*> Sized to match file1-record. This used to be pic X(5), which
+*> silently threw away the back half of every record read into it
+*> with no warning at all - resized instead of adding a truncation
+*> check, since the working-storage area has no real reason to be
+*> smaller than the record it is buffering.
+01	file1-ws-record		pic X(10).
+01	W90-file1-status		pic XX.
+	88	W90-file1-ok			value "00".
 procedure division.
 open input file1
+if not W90-file1-ok
+	display "prog1: unable to open external01, status " W90-file1-status
+	stop run
+end-if
 *> Read first record into file buffer.
 read file1
 	at end
