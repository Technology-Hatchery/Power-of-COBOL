@@ -2,21 +2,59 @@ program-id. Prog4.
 environment division.
 input-output section.
 file-control.
-	select emp-list assign to "emp001".
+	select emp-list assign to "emp001"
+		organization is indexed
+		access mode is dynamic
+		record key is emp-id of emp-rec
+		file status is W90-emp-status.
 data division.
 file section.
 fd emp-list.
-01	emp-rec			pic X(20).
+01	emp-rec.
+	copy emp-rec.
 working-storage section.
-*> Copies "emp-rec" copy book into working-storage section.
-*> I tried to use "copy emp-rec replacing ==emp== by ==W20-emp==)
-*> but couldn't get it to work.
+*> Copies "emp-rec" copy book into working-storage section, renaming
+*> every field so it doesn't clash with the identically-named fields
+*> in the fd's own emp-rec above. The earlier attempt at this
+*> ("copy emp-rec replacing ==emp== by ==W20-emp==") failed because
+*> ==emp== also matches inside "emp-rec" itself, replacing bits of
+*> the record name along with the field names - replacing each field
+*> name in full, one at a time, is what actually works.
 01	W20-emp-area.
-	copy emp-rec.
+	copy emp-rec replacing ==emp-id== by ==W20-emp-id==
+		==emp-name== by ==W20-emp-name==
+		==emp-salary== by ==W20-emp-salary==
+		==emp-dept-code== by ==W20-emp-dept-code==
+		==emp-hire-date== by ==W20-emp-hire-date==
+		==emp-job-grade== by ==W20-emp-job-grade==
+		==emp-term-date== by ==W20-emp-term-date==
+		==emp-created-date== by ==W20-emp-created-date==
+		==emp-created-time== by ==W20-emp-created-time==
+		==emp-changed-date== by ==W20-emp-changed-date==
+		==emp-changed-time== by ==W20-emp-changed-time==
+		==emp-br-code== by ==W20-emp-br-code==.
+01	W90-emp-status		pic XX.
+	88	W90-emp-ok			value "00".
+01	W90-signon-sw		pic X.
+	88	W90-signon-ok		value "Y".
 procedure division.
 start-paragraph.
+	call "opsignon" using W90-signon-sw end-call
+	if not W90-signon-ok
+		stop run
+	end-if
 	open input emp-list
+	if not W90-emp-ok
+		display "Prog4: unable to open emp001, status " W90-emp-status
+		stop run
+	end-if
+	display "Enter employee id to look up: " with no advancing
+	accept emp-id of emp-rec
 	read emp-list into W20-emp-area
-	display emp-id " " emp-name " " emp-salary
+		invalid key
+			display "Employee " emp-id of emp-rec " not found."
+		not invalid key
+			display W20-emp-id " " W20-emp-name " " W20-emp-salary
+	end-read
 	close emp-list
 	stop run.
