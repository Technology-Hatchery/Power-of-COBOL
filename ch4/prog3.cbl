@@ -2,17 +2,40 @@ program-id. Prog3.
 environment division.
 input-output section.
 file-control.
-	select emp-list assign to "emp001".
+	select emp-list assign to "emp001"
+		organization is indexed
+		access mode is dynamic
+		record key is emp-id
+		file status is W90-emp-status.
 data division.
 file section.
 fd emp-list.
 01	emp-rec.
 *> Copies data fields from the emp-rec.cpy copy book.
 	copy emp-rec.
+working-storage section.
+01	W90-emp-status		pic XX.
+	88	W90-emp-ok			value "00".
+01	W90-signon-sw		pic X.
+	88	W90-signon-ok		value "Y".
 procedure division.
 start-paragraph.
+	call "opsignon" using W90-signon-sw end-call
+	if not W90-signon-ok
+		goback
+	end-if
 	open input emp-list
+	if not W90-emp-ok
+		display "Prog3: unable to open emp001, status " W90-emp-status
+		goback
+	end-if
+	display "Enter employee id to look up: " with no advancing
+	accept emp-id
 	read emp-list
-	display emp-id " " emp-name " " emp-salary
+		invalid key
+			display "Employee " emp-id " not found."
+		not invalid key
+			display emp-id " " emp-name " " emp-salary
+	end-read
 	close emp-list
-	stop run.
+	goback.
